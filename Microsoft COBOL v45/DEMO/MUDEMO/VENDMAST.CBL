@@ -0,0 +1,329 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     VENDMAST.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Maintenance program for the vendor master file,         *
+      *  MUVENDOR.DAT.  Modelled on STOCKIOM - manual record      *
+      *  locking, read on key / read next / write / rewrite /    *
+      *  delete against the vendor-code key.                     *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. VENDMAST.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select vendor-file assign "MUVENDOR.DAT"
+                organization indexed
+                access dynamic
+                record key vendor-code
+                lock mode manual
+                with lock on multiple records
+                status file-status.
+      /
+       data division.
+
+      ***********************************************************
+      * File Definition                                         *
+      ***********************************************************
+
+       file section.
+       fd  vendor-file.
+           copy vendor.cpy.
+      /
+       working-storage section.
+       01     vendor-00   .
+           03    vendor-00-0101 pic x(0080) value "----------------------
+      -    "----------------------------------------------------------".
+           03    vendor-00-0201 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    vendor-00-0280 pic x(0001) value "|".
+           03    vendor-00-0301 pic x(0001) value "|".
+           03 filler           pic x(0031).
+           03    vendor-00-0333 pic x(0018) value "Vendor Master File".
+           03 filler           pic x(0029).
+           03    vendor-00-0380 pic x(0001) value "|".
+           03    vendor-00-0401 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    vendor-00-0480 pic x(0001) value "|".
+           03    vendor-00-0501 pic x(0025) value "|  Vendor Code   [
+      -    "  ]".
+           03 filler           pic x(0054).
+           03    vendor-00-0580 pic x(0001) value "|".
+           03    vendor-00-0601 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    vendor-00-0622 pic x(0028)
+                 value "[                          ]".
+           03 filler           pic x(0031).
+           03    vendor-00-0701 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    vendor-00-0722 pic x(0028)
+                 value "[                          ]".
+           03 filler           pic x(0031).
+           03    vendor-00-0801 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    vendor-00-0822 pic x(0028)
+                 value "[                          ]".
+           03 filler           pic x(0031).
+           03    vendor-00-0901 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    vendor-00-0922 pic x(0043)
+                 value "[                                         ]".
+           03 filler           pic x(0015).
+           03    vendor-00-1001 pic x(0001) value "|".
+           03    vendor-00-1002 pic x(0024)
+                 value "  Lead Time (Days) [   ]".
+           03 filler           pic x(0054).
+           03    vendor-00-1080 pic x(0001) value "|".
+           03    vendor-00-2101 pic x(0080) value "----------------------
+      -    "----------------------------------------------------------".
+           03    vendor-00-2201 pic x(0040)
+                 value "-----Open Mode----Lock Mode--Last Operat".
+           03    vendor-00-2241 pic x(0040)
+                 value "ion-----------Outcome------File Status--".
+           03 filler           pic x(1117).
+
+       01     vendor-01    redefines    vendor-00   .
+           03 filler           pic x(0338).
+           03   vendor-01-code           pic 9(0004).
+           03 filler           pic x(0080).
+           03   vendor-01-name           pic x(0030).
+           03 filler           pic x(0050).
+           03   vendor-01-address-1      pic x(0030).
+           03 filler           pic x(0050).
+           03   vendor-01-address-2      pic x(0030).
+           03 filler           pic x(0050).
+           03   vendor-01-phone          pic x(0015).
+           03 filler           pic x(0063).
+           03   vendor-01-leadtime       pic 9(0003).
+           03 filler           pic x(1332).
+           03   choice                   pic 9.
+
+      ***********************************************************
+      * File Status Variables                                   *
+      ***********************************************************
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  binary-status redefines file-status pic 9(04) comp.
+
+      ***********************************************************
+      * Information Line                                        *
+      ***********************************************************
+
+       01  status-line.
+           03  filler                   pic x(02).
+           03  open-mode                pic x(14).
+           03  filler                   pic x(02).
+           03  lock-mode                pic x(09)
+                   value "-Manual--".
+           03  filler                   pic x(03).
+           03  last-operation           pic x(11).
+           03  filler                   pic x(03).
+           03  was-it-successful        pic x(20).
+           03  filler                   pic x(08).
+           03  error-code.
+               05 stat-1                pic x.
+               05 filler                pic x.
+               05 stat-2                pic 9(03) value 0.
+
+       01  hyphen-line                  pic x(80)
+               value all "-".
+
+       01  yesno                        pic x.
+
+       01    inpopt.
+           03   inpopt-00      pic x(0040)
+                 value "1.Read on Key  2.Read next  5.Start not".
+           03   inpopt-01      pic x(0040)
+                 value " <  6.Write  7.Rewrite  8.Delete  0.Exi".
+           03   inpopt-02      pic x(0040)
+                 value "t                                      ".
+
+      **********************************************************
+      * Program for maintaining the vendor master file          *
+      **********************************************************
+
+       procedure division.
+       main.
+           initialize choice
+                      vendor-01.
+           display space.
+           display vendor-00.
+           display inpopt at 1201.
+           display "Input Choice [ ]" at 1233 upon crt-under.
+           open i-o vendor-file.
+           move "---Open I-O---" to open-mode.
+           move "-Open I-O--" to last-operation.
+           perform status-check.
+           if was-it-successful not = "----------Successful"
+               move "----Closed----" to open-mode
+               display hyphen-line at 2101 upon crt-under
+               display status-line at 2101 upon crt-under
+               go to endit.
+
+       ent-ry.
+           display hyphen-line at 2101 upon crt-under
+           display status-line at 2101 upon crt-under
+           accept vendor-01.
+           evaluate choice
+                when 0     go to wrap-up
+                when 1     perform read-on-key
+                when 5     perform start-not-less-than
+                when 6     perform write-record
+                when 7     perform rewrite-record
+                when 8     perform delete-record
+                when other go to ent-ry
+           end-evaluate.
+           go to ent-ry.
+
+       wrap-up.
+           close vendor-file.
+           move "----Closed----" to open-mode.
+           move "------Closed" to last-operation.
+           perform status-check.
+           display hyphen-line at 2101 upon crt-under.
+           display status-line at 2101 upon crt-under.
+
+       endit.
+           display "Do you wish to restart (Y/N) [ ]"
+               at 2424 upon crt-under.
+           accept yesno at 2454.
+           evaluate yesno
+                    when "Y"      go to main
+                    when "y"      go to main
+                    when "N"      exit program
+                    when "n"      exit program
+                    when other    go to endit
+           end-evaluate.
+
+      ***********************************************************
+      * File Handling Routines                                  *
+      ***********************************************************
+
+       read-on-key.
+           move "Read on key" to last-operation.
+           move vendor-01-code to vendor-code.
+           read vendor-file.
+           perform status-check.
+           perform move-from-rec-to-screen.
+           display vendor-01.
+
+       start-not-less-than.
+           move "Start not <" to last-operation.
+           move vendor-01-code to vendor-code.
+           start vendor-file key not less than vendor-code.
+           perform status-check.
+
+       write-record.
+           move "---Write---" to last-operation.
+           perform move-from-screen-to-rec.
+           write vendor-record.
+           perform status-check.
+
+       rewrite-record.
+           move "--Rewrite--" to last-operation.
+           perform move-from-screen-to-rec.
+           rewrite vendor-record.
+           perform status-check.
+
+       delete-record.
+           move "--Delete---" to last-operation.
+           move vendor-01-code to vendor-code.
+           delete vendor-file.
+           perform status-check.
+
+      ***********************************************************
+      *    File Status Checking Routines.                       *
+      ***********************************************************
+
+       status-check.
+           move status-1 to stat-1
+           move status-2 to stat-2
+           evaluate status-1
+               when  "0"
+                  move "----------Successful" to was-it-successful
+               when "1"
+                  move "---------End of file" to was-it-successful
+               when "2"
+                  move "---------Invalid Key" to was-it-successful
+               when "9"
+                  perform look-up-error thru error-end
+               when other
+                  move "-----Unknown Status " to was-it-successful
+           end-evaluate.
+
+      ***********************************************************
+      *     Look Up Error Number                                *
+      ***********************************************************
+
+       look-up-error.
+           move low-values to status-1.
+           move binary-status to stat-2.
+           evaluate stat-2
+           when 002
+               move "-------File not open" to was-it-successful
+           when 007
+               move "Disk space exhausted" to was-it-successful
+           when 013
+               move "------File not found" to was-it-successful
+           when 022
+               move "-----Duplicate Key  " to was-it-successful
+           when 024
+               move "----------Disk error" to was-it-successful
+           when 041
+               move "---Corrupt ISAM file" to was-it-successful
+           when 065
+               move "---------File locked" to was-it-successful
+           when 068
+               move "-------Record locked" to was-it-successful
+           when 139
+               move "Record inconsistency" to was-it-successful
+           when 146
+               move "---No current record" to was-it-successful
+           when 180
+               move "------File malformed" to was-it-successful
+           when 208
+               move "-------Network error" to was-it-successful
+           when 213
+               move "------Too many locks" to was-it-successful
+           when other
+               display stat-2 at 2460 upon crt-under
+               move "--See status code--" to was-it-successful
+           end-evaluate.
+       error-end.
+           exit.
+
+      ***********************************************************
+      *     Move data to and from the screen                    *
+      ***********************************************************
+
+       move-from-screen-to-rec.
+          move vendor-01-code to vendor-code.
+          move vendor-01-name to vendor-name.
+          move vendor-01-address-1 to vendor-address-1.
+          move vendor-01-address-2 to vendor-address-2.
+          move vendor-01-phone to vendor-phone.
+          move vendor-01-leadtime to vendor-lead-time-days.
+
+       move-from-rec-to-screen.
+          move vendor-code to vendor-01-code.
+          move vendor-name to vendor-01-name.
+          move vendor-address-1 to vendor-01-address-1.
+          move vendor-address-2 to vendor-01-address-2.
+          move vendor-phone to vendor-01-phone.
+          move vendor-lead-time-days to vendor-01-leadtime.
