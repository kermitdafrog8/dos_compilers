@@ -0,0 +1,189 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     POMAINT.CBL                          *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Purchase order maintenance program.  Keying in a PO      *
+      *  number that does not yet exist opens a new PO line       *
+      *  against a vendor and a stock code, and adds the ordered   *
+      *  quantity onto stock-qty-on-order.  Keying in an existing  *
+      *  open PO number offers to close it without touching       *
+      *  stock-qty-on-order - STOCKRCV.CBL is what works the       *
+      *  on-order quantity back off as receipts are posted.       *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. POMAINT.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select po-file assign "MUPODATA.DAT"
+                organization indexed
+                access dynamic
+                record key po-number
+                status file-status.
+
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status stock-status.
+
+           select vendor-file assign "MUVENDOR.DAT"
+                organization indexed
+                access dynamic
+                record key vendor-code
+                status vnd-status.
+      /
+       data division.
+
+       file section.
+       fd  po-file.
+           copy porec.cpy.
+
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  vendor-file.
+           copy vendor.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  stock-status                 pic xx.
+       01  vnd-status                   pic xx.
+
+       01  yesno                        pic x.
+       01  today-8                      pic 9(08).
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "POMAINT - purchase order maintenance".
+           open i-o po-file.
+           if status-1 not = "0"
+               display "Unable to open MUPODATA.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open i-o stock-file.
+           if stock-status not = "00"
+               display "Unable to open MUSTOCK.DAT - status "
+                       stock-status
+               close po-file
+               go to endit.
+
+           open input vendor-file.
+           if vnd-status not = "00"
+               display "Unable to open MUVENDOR.DAT - status "
+                       vnd-status
+               close po-file
+               close stock-file
+               go to endit.
+
+       ent-ry.
+           display "PO number (blank to exit) : ".
+           accept po-number.
+           if po-number = spaces
+               go to wrap-up.
+           read po-file.
+           if status-1 = "0"
+               perform maintain-existing-po
+           else
+               perform create-new-po.
+           go to ent-ry.
+
+       maintain-existing-po.
+           display "PO " po-number " vendor " po-vendor-code
+                   " stock " po-stock-key.
+           display "Ordered " po-qty-ordered
+                   " received " po-qty-received.
+           if po-closed
+               display "This PO is already closed"
+           else
+               display "Close this PO (Y/N) ? "
+               accept yesno
+               if yesno = "Y" or "y"
+                   move "C" to po-status-flag
+                   rewrite po-record
+                   if status-1 = "0"
+                       display "PO closed"
+                   else
+                       display "Unable to close PO - status "
+                               status-1 status-2
+                   end-if
+               end-if
+           end-if.
+
+       create-new-po.
+           display "New PO - vendor code : ".
+           accept po-vendor-code.
+           move po-vendor-code to vendor-code.
+           read vendor-file
+               invalid key
+                   display "Vendor code not found"
+                   go to create-new-po-exit
+           end-read.
+           display "New PO - stock code : ".
+           accept po-stock-key.
+           move po-stock-key to stock-key.
+           read stock-file.
+           if stock-status not = "00"
+               display "Stock code not found - status " stock-status
+               go to create-new-po-exit.
+
+           display "New PO - qty to order : ".
+           accept po-qty-ordered.
+           if po-qty-ordered = 0
+               go to create-new-po-exit.
+
+           move 0 to po-qty-received.
+           accept today-8 from date yyyymmdd.
+           move today-8 to po-date.
+           move "O" to po-status-flag.
+           write po-record.
+           if status-1 not = "0"
+               display "Unable to create PO - status "
+                       status-1 status-2
+               go to create-new-po-exit.
+
+           add po-qty-ordered to stock-qty-on-order.
+           rewrite stock-record.
+           if stock-status = "00"
+               display "PO " po-number " opened for " po-qty-ordered
+                       " of " po-stock-key
+           else
+               display "PO " po-number
+                       " created but stock record update failed"
+                       " - status " stock-status
+           end-if.
+
+       create-new-po-exit.
+           exit.
+
+       wrap-up.
+           close po-file.
+           close stock-file.
+           close vendor-file.
+
+       endit.
+           stop run.
