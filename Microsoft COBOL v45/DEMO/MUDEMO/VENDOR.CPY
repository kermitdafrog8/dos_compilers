@@ -0,0 +1,18 @@
+      ************************************************************
+      *                                                          *
+      *                     VENDOR.CPY                           *
+      *                                                          *
+      *  Record layout for the vendor-file (MUVENDOR.DAT).       *
+      *  stock-record carries a stock-vendor-code that keys      *
+      *  into this file so each stock item can be traced back    *
+      *  to the supplier it is reordered from.                   *
+      *                                                          *
+      ************************************************************
+
+       01  vendor-record.
+           03  vendor-code                       pic 9(04).
+           03  vendor-name                       pic x(30).
+           03  vendor-address-1                  pic x(30).
+           03  vendor-address-2                  pic x(30).
+           03  vendor-phone                      pic x(15).
+           03  vendor-lead-time-days              pic 9(03).
