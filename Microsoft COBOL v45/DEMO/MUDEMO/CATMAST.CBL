@@ -0,0 +1,293 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     CATMAST.CBL                          *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Maintenance program for the category lookup file,       *
+      *  MUCATEGY.DAT.  Modelled on VENDMAST - manual record      *
+      *  locking, read on key / start not less than / write /    *
+      *  rewrite / delete against the category-code key.         *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. CATMAST.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select category-file assign "MUCATEGY.DAT"
+                organization indexed
+                access dynamic
+                record key category-code
+                lock mode manual
+                with lock on multiple records
+                status file-status.
+      /
+       data division.
+
+      ***********************************************************
+      * File Definition                                         *
+      ***********************************************************
+
+       file section.
+       fd  category-file.
+           copy category.cpy.
+      /
+       working-storage section.
+       01     cat-00   .
+           03    cat-00-0101 pic x(0080) value "--------------------
+      -    "------------------------------------------------------".
+           03    cat-00-0201 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    cat-00-0280 pic x(0001) value "|".
+           03    cat-00-0301 pic x(0001) value "|".
+           03 filler           pic x(0029).
+           03    cat-00-0331 pic x(0020) value "Category Master File".
+           03 filler           pic x(0029).
+           03    cat-00-0380 pic x(0001) value "|".
+           03    cat-00-0401 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    cat-00-0480 pic x(0001) value "|".
+           03    cat-00-0501 pic x(0025) value "|  Category Code [  ]".
+           03 filler           pic x(0054).
+           03    cat-00-0580 pic x(0001) value "|".
+           03    cat-00-0601 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    cat-00-0622 pic x(0038)
+                 value "[                              ]".
+           03 filler           pic x(0020).
+           03    cat-00-0701 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    cat-00-0780 pic x(0001) value "|".
+           03    cat-00-2101 pic x(0080) value "--------------------
+      -    "------------------------------------------------------".
+           03    cat-00-2201 pic x(0040)
+                 value "-----Open Mode----Lock Mode--Last Operat".
+           03    cat-00-2241 pic x(0040)
+                 value "ion-----------Outcome------File Status--".
+           03 filler           pic x(1117).
+
+       01     cat-01    redefines    cat-00   .
+           03 filler           pic x(0338).
+           03   cat-01-code         pic x(0004).
+           03 filler           pic x(0080).
+           03   cat-01-description  pic x(0030).
+           03 filler           pic x(1383).
+           03   choice              pic 9.
+
+      ***********************************************************
+      * File Status Variables                                   *
+      ***********************************************************
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  binary-status redefines file-status pic 9(04) comp.
+
+      ***********************************************************
+      * Information Line                                        *
+      ***********************************************************
+
+       01  status-line.
+           03  filler                   pic x(02).
+           03  open-mode                pic x(14).
+           03  filler                   pic x(02).
+           03  lock-mode                pic x(09)
+                   value "-Manual--".
+           03  filler                   pic x(03).
+           03  last-operation           pic x(11).
+           03  filler                   pic x(03).
+           03  was-it-successful        pic x(20).
+           03  filler                   pic x(08).
+           03  error-code.
+               05 stat-1                pic x.
+               05 filler                pic x.
+               05 stat-2                pic 9(03) value 0.
+
+       01  hyphen-line                  pic x(80)
+               value all "-".
+
+       01  yesno                        pic x.
+
+       01    inpopt.
+           03   inpopt-00      pic x(0040)
+                 value "1.Read on Key  5.Start not <  6.Write  ".
+           03   inpopt-01      pic x(0040)
+                 value "7.Rewrite  8.Delete  0.Exit            ".
+
+      **********************************************************
+      * Program for maintaining the category lookup file        *
+      **********************************************************
+
+       procedure division.
+       main.
+           initialize choice
+                      cat-01.
+           display space.
+           display cat-00.
+           display inpopt at 1201.
+           display "Input Choice [ ]" at 1233 upon crt-under.
+           open i-o category-file.
+           move "---Open I-O---" to open-mode.
+           move "-Open I-O--" to last-operation.
+           perform status-check.
+           if was-it-successful not = "----------Successful"
+               move "----Closed----" to open-mode
+               display hyphen-line at 2101 upon crt-under
+               display status-line at 2101 upon crt-under
+               go to endit.
+
+       ent-ry.
+           display hyphen-line at 2101 upon crt-under
+           display status-line at 2101 upon crt-under
+           accept cat-01.
+           evaluate choice
+                when 0     go to wrap-up
+                when 1     perform read-on-key
+                when 5     perform start-not-less-than
+                when 6     perform write-record
+                when 7     perform rewrite-record
+                when 8     perform delete-record
+                when other go to ent-ry
+           end-evaluate.
+           go to ent-ry.
+
+       wrap-up.
+           close category-file.
+           move "----Closed----" to open-mode.
+           move "------Closed" to last-operation.
+           perform status-check.
+           display hyphen-line at 2101 upon crt-under.
+           display status-line at 2101 upon crt-under.
+
+       endit.
+           display "Do you wish to restart (Y/N) [ ]"
+               at 2424 upon crt-under.
+           accept yesno at 2454.
+           evaluate yesno
+                    when "Y"      go to main
+                    when "y"      go to main
+                    when "N"      exit program
+                    when "n"      exit program
+                    when other    go to endit
+           end-evaluate.
+
+      ***********************************************************
+      * File Handling Routines                                  *
+      ***********************************************************
+
+       read-on-key.
+           move "Read on key" to last-operation.
+           move cat-01-code to category-code.
+           read category-file.
+           perform status-check.
+           perform move-from-rec-to-screen.
+           display cat-01.
+
+       start-not-less-than.
+           move "Start not <" to last-operation.
+           move cat-01-code to category-code.
+           start category-file key not less than category-code.
+           perform status-check.
+
+       write-record.
+           move "---Write---" to last-operation.
+           perform move-from-screen-to-rec.
+           write category-record.
+           perform status-check.
+
+       rewrite-record.
+           move "--Rewrite--" to last-operation.
+           perform move-from-screen-to-rec.
+           rewrite category-record.
+           perform status-check.
+
+       delete-record.
+           move "--Delete---" to last-operation.
+           move cat-01-code to category-code.
+           delete category-file.
+           perform status-check.
+
+      ***********************************************************
+      *    File Status Checking Routines.                       *
+      ***********************************************************
+
+       status-check.
+           move status-1 to stat-1
+           move status-2 to stat-2
+           evaluate status-1
+               when  "0"
+                  move "----------Successful" to was-it-successful
+               when "1"
+                  move "---------End of file" to was-it-successful
+               when "2"
+                  move "---------Invalid Key" to was-it-successful
+               when "9"
+                  perform look-up-error thru error-end
+               when other
+                  move "-----Unknown Status " to was-it-successful
+           end-evaluate.
+
+      ***********************************************************
+      *     Look Up Error Number                                *
+      ***********************************************************
+
+       look-up-error.
+           move low-values to status-1.
+           move binary-status to stat-2.
+           evaluate stat-2
+           when 002
+               move "-------File not open" to was-it-successful
+           when 007
+               move "Disk space exhausted" to was-it-successful
+           when 013
+               move "------File not found" to was-it-successful
+           when 022
+               move "-----Duplicate Key  " to was-it-successful
+           when 024
+               move "----------Disk error" to was-it-successful
+           when 041
+               move "---Corrupt ISAM file" to was-it-successful
+           when 065
+               move "---------File locked" to was-it-successful
+           when 068
+               move "-------Record locked" to was-it-successful
+           when 139
+               move "Record inconsistency" to was-it-successful
+           when 146
+               move "---No current record" to was-it-successful
+           when 180
+               move "------File malformed" to was-it-successful
+           when 208
+               move "-------Network error" to was-it-successful
+           when 213
+               move "------Too many locks" to was-it-successful
+           when other
+               display stat-2 at 2460 upon crt-under
+               move "--See status code--" to was-it-successful
+           end-evaluate.
+       error-end.
+           exit.
+
+      ***********************************************************
+      *     Move data to and from the screen                    *
+      ***********************************************************
+
+       move-from-screen-to-rec.
+          move cat-01-code to category-code.
+          move cat-01-description to category-description.
+
+       move-from-rec-to-screen.
+          move category-code to cat-01-code.
+          move category-description to cat-01-description.
