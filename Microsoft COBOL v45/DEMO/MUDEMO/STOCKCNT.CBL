@@ -0,0 +1,137 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKCNT.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Cycle-count variance program.  Prompts for a stock code  *
+      *  and a physically counted quantity, shows the variance    *
+      *  against stock-held, logs every count to CYCOUNT.LST and  *
+      *  - only if the operator confirms - posts the count as the *
+      *  new stock-held and stamps stock-last-txn-date.           *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKCNT.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select count-log assign "CYCOUNT.LST"
+                organization line sequential
+                status log-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  count-log.
+       01  count-line                   pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  log-status                   pic xx.
+
+       01  ws-counted-qty               pic 9(06).
+       01  ws-variance                  pic s9(07).
+       01  ws-variance-edited           pic -(06)9.
+       01  yesno                        pic x.
+       01  today-8                      pic 9(08).
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKCNT - cycle-count variance and posting".
+           open i-o stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output count-log.
+           if log-status not = "00"
+               display "Unable to open CYCOUNT.LST - status "
+                       log-status
+               close stock-file
+               go to endit.
+
+       ent-ry.
+           display "Stock code to count (blank to exit) : ".
+           accept stock-key.
+           if stock-key = spaces
+               go to wrap-up.
+           read stock-file.
+           if status-1 not = "0"
+               display "Stock code not found - status "
+                       status-1 status-2
+               go to ent-ry.
+
+           display "System qty on hand : " stock-held.
+           display "Physically counted qty : ".
+           accept ws-counted-qty.
+           compute ws-variance = ws-counted-qty - stock-held.
+           display "Variance : " ws-variance.
+           perform log-count.
+
+           if ws-variance not = 0
+               display "Post this count as the new qty on hand "
+                       "(Y/N) ? "
+               accept yesno
+               if yesno = "Y" or "y"
+                   perform post-adjustment
+               end-if
+           end-if.
+           go to ent-ry.
+
+       log-count.
+           move spaces to count-line.
+           move ws-variance to ws-variance-edited.
+           string stock-key "  sys=" stock-held
+                   "  cnt=" ws-counted-qty
+                   "  var=" ws-variance-edited
+                   delimited by size into count-line.
+           write count-line.
+
+       post-adjustment.
+           accept today-8 from date yyyymmdd.
+           move ws-counted-qty to stock-held.
+           move today-8 to stock-last-txn-date.
+           rewrite stock-record.
+           if status-1 = "0"
+               display "Adjustment posted"
+           else
+               display "Unable to post adjustment - status "
+                       status-1 status-2.
+
+       wrap-up.
+           close stock-file.
+           close count-log.
+
+       endit.
+           stop run.
