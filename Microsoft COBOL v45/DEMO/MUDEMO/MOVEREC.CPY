@@ -0,0 +1,21 @@
+      ************************************************************
+      *                                                          *
+      *                     MOVEREC.CPY                          *
+      *                                                          *
+      *  Shared record layout for the stock-movements ledger     *
+      *  (STOCKMOV.LST).  Written by STOCKRCV and STOCKISS every  *
+      *  time a receipt or an issue is posted against             *
+      *  stock-held, so the movements behind any day's balance    *
+      *  can be totalled back up without re-reading every         *
+      *  program's free-text activity log.                        *
+      *                                                          *
+      ************************************************************
+
+       01  movement-record.
+           03  mv-stock-key                 pic x(10).
+           03  mv-type                      pic x.
+               88  mv-receipt                     value "R".
+               88  mv-issue                       value "I".
+           03  mv-quantity                   pic 9(06).
+           03  mv-date                       pic 9(08).
+           03  mv-time                       pic 9(08).
