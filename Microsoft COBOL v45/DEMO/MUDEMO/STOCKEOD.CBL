@@ -0,0 +1,293 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKEOD.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  End-of-day movement reconciliation.  Totals today's      *
+      *  receipts and issues per stock-key from the stock-        *
+      *  movements ledger (STOCKMOV.LST, written by STOCKRCV and  *
+      *  STOCKISS) and confirms that receipts-minus-issues for    *
+      *  each key matches the actual change in stock-held since   *
+      *  this morning's STOCKBAK snapshot, printing an exception  *
+      *  for any stock-key where they disagree.  Needs the name   *
+      *  of the STOCKBAK backup taken at the start of today as    *
+      *  its start-of-day baseline.                               *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKEOD.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select movement-file assign "STOCKMOV.LST"
+                organization line sequential
+                status mov-status.
+
+           select baseline-file assign ws-baseline-filename
+                organization line sequential
+                status bas-status.
+
+           select recon-rpt assign "STOCKEOD.LST"
+                organization line sequential
+                status rpt-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  movement-file.
+           copy moverec.cpy.
+
+       fd  baseline-file.
+       01  baseline-line                pic x(290).
+
+       fd  recon-rpt.
+       01  recon-line                   pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  mov-status                   pic xx.
+       01  bas-status                   pic xx.
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  ws-baseline-filename         pic x(30) value spaces.
+
+       01  today-8                      pic 9(08).
+
+       01  ws-baseline-key              pic x(10).
+       01  ws-baseline-held             pic 9(06).
+       01  ws-current-held              pic 9(06).
+       01  ws-actual-delta              pic s9(07).
+       01  ws-expected-delta            pic s9(07).
+
+      ***********************************************************
+      * Today's Movement Totals - Keyed Working Table           *
+      ***********************************************************
+
+       01  mv-table.
+           03  mv-entry                 occurs 500 times.
+               05  mv-tbl-key           pic x(10).
+               05  mv-tbl-receipts      pic 9(07).
+               05  mv-tbl-issues        pic 9(07).
+
+       01  mv-table-count               pic 9(03) comp value 0.
+       01  mv-subscript                 pic 9(03) comp value 0.
+
+       01  report-heading-1             pic x(80)
+           value "STOCK CONTROL SYSTEM - END OF DAY MOVEMENT RECONCILI
+      -    "ATION".
+
+       01  report-heading-2.
+           03  rh2-part1                pic x(40)
+               value "Stock Code  Baseline  Current  Expect".
+           03  rh2-part2                pic x(40)
+               value "  Actual".
+
+       01  recon-detail-line.
+           03  rdl-stock-key            pic x(10).
+           03  filler                   pic x(02).
+           03  rdl-baseline              pic z(05)9.
+           03  filler                   pic x(02).
+           03  rdl-current               pic z(05)9.
+           03  filler                   pic x(02).
+           03  rdl-expected             pic -(06)9.
+           03  filler                   pic x(02).
+           03  rdl-actual               pic -(06)9.
+
+       01  keys-checked                 pic 9(05) value 0.
+       01  keys-exception               pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKEOD - end of day movement reconciliation".
+           display "Start-of-day backup file name : ".
+           accept ws-baseline-filename.
+           if ws-baseline-filename = spaces
+               go to endit.
+
+           accept today-8 from date yyyymmdd.
+
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open input baseline-file.
+           if bas-status not = "00"
+               display "Unable to open " ws-baseline-filename
+                       " - status " bas-status
+               close stock-file
+               go to endit.
+
+           open output recon-rpt.
+           if rpt-status not = "00"
+               display "Unable to open STOCKEOD.LST - status "
+                       rpt-status
+               close stock-file
+               close baseline-file
+               go to endit.
+
+           perform load-movements thru load-movements-exit.
+
+           move report-heading-1 to recon-line.
+           write recon-line.
+           move report-heading-2 to recon-line.
+           write recon-line.
+           move spaces to recon-line.
+           write recon-line.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read baseline-file record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           move baseline-line(1:10) to ws-baseline-key.
+           move baseline-line(180:6) to ws-baseline-held.
+           perform reconcile-key.
+           go to read-loop.
+
+       reconcile-key.
+           add 1 to keys-checked.
+           move ws-baseline-key to stock-key.
+           read stock-file.
+           if status-1 not = "0"
+               move 0 to ws-current-held
+           else
+               move stock-held to ws-current-held.
+           compute ws-actual-delta = ws-current-held - ws-baseline-held.
+           perform find-movement-totals.
+           if mv-subscript > 0
+               compute ws-expected-delta =
+                       mv-tbl-receipts(mv-subscript)
+                       - mv-tbl-issues(mv-subscript)
+           else
+               move 0 to ws-expected-delta.
+           if ws-actual-delta not = ws-expected-delta
+               perform print-exception-line.
+
+       find-movement-totals.
+           move 0 to mv-subscript.
+
+       find-movement-totals-scan.
+           if mv-subscript >= mv-table-count
+               move 0 to mv-subscript
+               go to find-movement-totals-exit.
+           add 1 to mv-subscript.
+           if mv-tbl-key(mv-subscript) = ws-baseline-key
+               go to find-movement-totals-exit.
+           go to find-movement-totals-scan.
+
+       find-movement-totals-exit.
+           exit.
+
+       print-exception-line.
+           move ws-baseline-key         to rdl-stock-key.
+           move ws-baseline-held        to rdl-baseline.
+           move ws-current-held         to rdl-current.
+           move ws-expected-delta       to rdl-expected.
+           move ws-actual-delta         to rdl-actual.
+           move recon-detail-line to recon-line.
+           write recon-line.
+           add 1 to keys-exception.
+
+       wrap-up.
+           close stock-file.
+           close baseline-file.
+           close recon-rpt.
+           display "Stock-keys checked    : " keys-checked.
+           display "Keys out of balance   : " keys-exception.
+
+       endit.
+           stop run.
+
+      ***********************************************************
+      * Load Today's Movement Totals into the Keyed Table       *
+      ***********************************************************
+
+       load-movements.
+           move 0 to mv-table-count.
+           open input movement-file.
+           if mov-status not = "00"
+               go to load-movements-exit.
+
+       load-movements-read.
+           read movement-file
+               at end
+                   go to load-movements-close.
+           if mv-date not = today-8
+               go to load-movements-read.
+           perform find-or-add-movement-key thru
+                   find-or-add-movement-key-exit.
+           if mv-receipt
+               add mv-quantity to mv-tbl-receipts(mv-subscript)
+           else
+               add mv-quantity to mv-tbl-issues(mv-subscript).
+           go to load-movements-read.
+
+       load-movements-close.
+           close movement-file.
+
+       load-movements-exit.
+           exit.
+
+       find-or-add-movement-key.
+           move 0 to mv-subscript.
+
+       find-or-add-movement-key-scan.
+           if mv-subscript >= mv-table-count
+               go to find-or-add-movement-key-add.
+           add 1 to mv-subscript.
+           if mv-tbl-key(mv-subscript) = mv-stock-key
+               go to find-or-add-movement-key-exit.
+           go to find-or-add-movement-key-scan.
+
+       find-or-add-movement-key-add.
+           if mv-table-count < 500
+               add 1 to mv-table-count
+               move mv-table-count to mv-subscript
+               move mv-stock-key to mv-tbl-key(mv-subscript)
+               move 0 to mv-tbl-receipts(mv-subscript)
+               move 0 to mv-tbl-issues(mv-subscript).
+
+       find-or-add-movement-key-exit.
+           exit.
