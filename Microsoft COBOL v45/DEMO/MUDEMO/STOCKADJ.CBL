@@ -0,0 +1,160 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKADJ.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Stock adjustment program.  Prompts for a stock code, a    *
+      *  signed adjustment quantity and a reason code, then posts  *
+      *  the adjustment to stock-held, stamps stock-last-txn-date  *
+      *  and logs every adjustment with its reason to              *
+      *  STOCKADJ.LST.  An adjustment that would drive stock-held  *
+      *  negative is rejected.                                    *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKADJ.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select adjust-log assign "STOCKADJ.LST"
+                organization line sequential
+                status log-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  adjust-log.
+       01  adjust-line                  pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  log-status                   pic xx.
+
+       01  ws-adjustment                pic s9(06).
+       01  ws-adjustment-edited         pic -(05)9.
+       01  ws-new-balance               pic s9(07).
+       01  today-8                      pic 9(08).
+
+       01  ws-reason-code               pic 9(02).
+           88  reason-valid             value 01 thru 04.
+           88  reason-damage            value 01.
+           88  reason-theft             value 02.
+           88  reason-found             value 03.
+           88  reason-correction        value 04.
+
+       01  reason-text                  pic x(15).
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKADJ - stock adjustment with reason codes".
+           open i-o stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output adjust-log.
+           if log-status not = "00"
+               display "Unable to open STOCKADJ.LST - status "
+                       log-status
+               close stock-file
+               go to endit.
+
+       ent-ry.
+           display "Stock code to adjust (blank to exit) : ".
+           accept stock-key.
+           if stock-key = spaces
+               go to wrap-up.
+           read stock-file.
+           if status-1 not = "0"
+               display "Stock code not found - status "
+                       status-1 status-2
+               go to ent-ry.
+
+           display "Qty on hand : " stock-held.
+           display "Adjustment (+/-) : ".
+           accept ws-adjustment.
+
+           display "Reason code - 01 Damage  02 Theft  "
+                   "03 Found  04 Correction : ".
+           accept ws-reason-code.
+           if not reason-valid
+               display "Invalid reason code"
+               go to ent-ry.
+
+           compute ws-new-balance = stock-held + ws-adjustment.
+           if ws-new-balance < 0
+               display "Adjustment rejected - would make stock-held "
+                       "negative"
+               go to ent-ry.
+
+           perform post-adjustment.
+           go to ent-ry.
+
+       post-adjustment.
+           evaluate true
+               when reason-damage
+                   move "Damage        " to reason-text
+               when reason-theft
+                   move "Theft         " to reason-text
+               when reason-found
+                   move "Found         " to reason-text
+               when reason-correction
+                   move "Correction    " to reason-text
+           end-evaluate.
+           move ws-new-balance to stock-held.
+           accept today-8 from date yyyymmdd.
+           move today-8 to stock-last-txn-date.
+           rewrite stock-record.
+           if status-1 = "0"
+               display "Adjustment posted - new balance " stock-held
+           else
+               display "Unable to post adjustment - status "
+                       status-1 status-2.
+           perform log-adjustment.
+
+       log-adjustment.
+           move spaces to adjust-line.
+           move ws-adjustment to ws-adjustment-edited.
+           string stock-key "  adj=" ws-adjustment-edited
+                   "  reason=" ws-reason-code " " reason-text
+                   "  new-balance=" stock-held
+                   delimited by size into adjust-line.
+           write adjust-line.
+
+       wrap-up.
+           close stock-file.
+           close adjust-log.
+
+       endit.
+           stop run.
