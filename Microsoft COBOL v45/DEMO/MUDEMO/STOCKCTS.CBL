@@ -0,0 +1,154 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKCTS.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Printable physical-count sheet generator.  Scans          *
+      *  MUSTOCK.DAT from start to finish in stock-key sequence,   *
+      *  the same way STOCKRPT does, and lists stock-key,          *
+      *  description-1 and a blank counted-quantity column for     *
+      *  the count team to fill in by hand while walking the       *
+      *  warehouse.  An optional product-category filter narrows   *
+      *  the sheet to one category; left blank, every item is      *
+      *  listed.  Output is COUNTSHT.LST - route it to paper with  *
+      *  STOCKPRT the same as any other report in this suite.      *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKCTS.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select count-sheet assign "COUNTSHT.LST"
+                organization line sequential
+                status rpt-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  count-sheet.
+       01  count-sheet-line             pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  filter-category              pic x(04) value spaces.
+
+       01  report-heading-1             pic x(80)
+           value "STOCK CONTROL SYSTEM - PHYSICAL COUNT SHEET".
+
+       01  report-heading-2.
+           03  rh2-stock-code           pic x(12) value "Stock Code  ".
+           03  rh2-description          pic x(41)
+               value "Description                              ".
+           03  rh2-counted              pic x(17)
+               value "Counted Quantity".
+
+       01  detail-line.
+           03  dl-stock-key             pic x(10).
+           03  filler                   pic x(02).
+           03  dl-description           pic x(41).
+           03  filler                   pic x(02).
+           03  dl-counted-box           pic x(15) value
+               "_____________".
+
+       01  items-listed                 pic 9(05) value 0.
+       01  items-read                   pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKCTS - printable physical-count sheet".
+           display "Filter to one category (blank for all) : ".
+           accept filter-category.
+
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output count-sheet.
+           if rpt-status not = "00"
+               display "Unable to open COUNTSHT.LST - status "
+                       rpt-status
+               close stock-file
+               go to endit.
+
+           move report-heading-1 to count-sheet-line.
+           write count-sheet-line.
+           move report-heading-2 to count-sheet-line.
+           write count-sheet-line.
+           move spaces to count-sheet-line.
+           write count-sheet-line.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if not stock-discontinued
+                   and (filter-category = spaces
+                        or filter-category = stock-category)
+               perform print-count-line.
+           go to read-loop.
+
+       print-count-line.
+           move stock-key                 to dl-stock-key.
+           move stock-description-1(1:41) to dl-description.
+           move detail-line to count-sheet-line.
+           write count-sheet-line.
+           add 1 to items-listed.
+
+       wrap-up.
+           close stock-file.
+           close count-sheet.
+           display "Records scanned : " items-read.
+           display "Items listed on count sheet : " items-listed.
+
+       endit.
+           stop run.
