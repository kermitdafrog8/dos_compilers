@@ -1,440 +1,849 @@
-      $set ans85 noosvs mf
-      ************************************************************
-      *                                                          *
-      *              (C) Micro Focus Ltd. 1989                   *
-      *                                                          *
-      *                     STOCKIOM.CBL                         *
-      *                                                          *
-      *                      MULTI-USER                          *
-      *                      ==========                          *
-      *                DEMONSTRATION PROGRAM                     *
-      *                =====================                     *
-      *                                                          *
-      *  This program demonstrates the file and record locking   *
-      *       facilities of this MULTI-USER COBOL. This          *
-      *        subprogram, which is called by MUDEMO, locks      *
-      *  multiple records. The records must be locked manually.  *
-      *                                                          *
-      ************************************************************
-
-       special-names.
-          console is crt.
-       input-output section.
-       file-control.
-           select stock-file assign "MUSTOCK.DAT"
-                organization indexed
-                access dynamic
-                record key stock-key
-
-      ***********************************************************
-      * Extra syntax for locking                                *
-      ***********************************************************
-
-                lock mode manual
-                with lock on multiple records
-                status file-status.
-      /
-       data division.
-
-      ***********************************************************
-      * File Definition                                         *
-      ***********************************************************
-
-       file section.
-       fd  stock-file.
-       01  stock-record.
-           03  stock-key                        pic 9(06).
-           03  stock-data.
-               05  stock-description-1          pic x(53).
-               05  stock-description-2          pic x(53).
-               05  stock-description-3          pic x(53).
-               05  stock-held                   pic 9(06).
-               05  stock-cost                   pic 9(06)v99.
-      /
-       working-storage section.
-       01     stock-00   .
-           03    stock-00-0101 pic x(0080) value "----------------------
-      -    "----------------------------------------------------------".
-           03    stock-00-0201 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-0280 pic x(0001) value "|".
-           03    stock-00-0301 pic x(0001) value "|".
-           03 filler           pic x(0031).
-           03    stock-00-0333 pic x(0011) value " Acme Inc. ".
-           03 filler           pic x(0020).
-           03    stock-00-0364 pic x(0017) value "Date   /  /     |".
-           03    stock-00-0401 pic x(0001) value "|".
-           03 filler           pic x(0031).
-           03    stock-00-0433 pic x(0011) value "===========".
-           03 filler           pic x(0020).
-           03    stock-00-0464 pic x(0017) value "Time   :        |".
-           03    stock-00-0501 pic x(0001) value "|".
-           03 filler           pic x(0027).
-           03    stock-00-0529 pic x(0020) value "Stock Control System".
-           03 filler           pic x(0031).
-           03    stock-00-0580 pic x(0001) value "|".
-           03    stock-00-0601 pic x(0001) value "|".
-           03 filler           pic x(0027).
-           03    stock-00-0629 pic x(0020) value "====================".
-           03 filler           pic x(0031).
-           03    stock-00-0680 pic x(0001) value "|".
-           03    stock-00-0701 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-0780 pic x(0001) value "|".
-           03    stock-00-0801 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-0880 pic x(0001) value "|".
-           03    stock-00-0901 pic x(0025) value "|  Stock Code    [
-      -    "  ]".
-           03 filler           pic x(0054).
-           03    stock-00-0980 pic x(0001) value "|".
-           03    stock-00-1001 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-1080 pic x(0001) value "|".
-           03    stock-00-1101 pic x(0022) value "|  Stock Description [
-      -    "".
-           03 FILLER           PIC X(0053).
-           03    STOCK-00-1176 PIC X(0005) VALUE "]   |".
-           03    stock-00-1201 pic x(0001) value "|".
-           03 filler           pic x(0020).
-           03    stock-00-1222 pic x(0001) value "[".
-           03 filler           pic x(0053).
-           03    stock-00-1276 pic x(0005) value "]   |".
-           03    stock-00-1301 pic x(0001) value "|".
-           03 filler           pic x(0020).
-           03    stock-00-1322 pic x(0001) value "[".
-           03 filler           pic x(0053).
-           03    stock-00-1376 pic x(0005) value "]   |".
-           03    stock-00-1401 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-1480 pic x(0001) value "|".
-           03    stock-00-1501 pic x(0025) value "|  Stock Held    [
-      -    "  ]".
-           03 filler           pic x(0054).
-           03    stock-00-1580 pic x(0001) value "|".
-           03    stock-00-1601 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-1680 pic x(0001) value "|".
-           03    stock-00-1701 pic x(0028) value "|  Cost per Unit [
-      -    "     ]".
-           03 filler           pic x(0051).
-           03    stock-00-1780 pic x(0001) value "|".
-           03    stock-00-1801 pic x(0001) value "|".
-           03 filler           pic x(0078).
-           03    stock-00-1880 pic x(0001) value "|".
-           03    stock-00-2101 pic x(0080) value "----------------------
-      -    "----------------------------------------------------------".
-           03    stock-00-2201 pic x(0040)
-                 value "-----Open Mode----Lock Mode--Last Operat".
-           03    stock-00-2241 pic x(0040)
-                 value "ion-----------Outcome------File Status--".
-           03 filler           pic x(1117).
-
-       01     stock-01    redefines    stock-00   .
-           03 filler           pic x(0658).
-           03   stock-01-code           pic 9(0006).
-           03 filler           pic x(0158).
-           03   stock-01-description-1  pic x(0053).
-           03 filler           pic x(0027).
-           03   stock-01-description-2  pic x(0053).
-           03 filler           pic x(0027).
-           03   stock-01-description-3  pic x(0053).
-           03 filler           pic x(0103).
-           03   stock-01-held           pic 9(0006).
-           03 filler           pic x(0154).
-           03   stock-01-cost           pic $$$$$9.99.
-           03 filler           pic x(0579).
-           03   choice                  pic 9.
-
-      ***********************************************************
-      * File Status Variables                                   *
-      ***********************************************************
-
-       01  file-status.
-           03  status-1                 pic x.
-           03  status-2                 pic x.
-
-       01  binary-status redefines file-status pic 9(04) comp.
-
-      ***********************************************************
-      * Date and Time Variables                                 *
-      ***********************************************************
-
-       01  date-to-day.
-           03  days                     pic 99.
-           03  filler                   pic x.
-           03  month                    pic 99.
-           03  filler                   pic x.
-           03  year                     pic 99.
-
-       01  up-to-date-time.
-           03  hours                    pic 99.
-           03  filler                   pic x.
-           03  mins                     pic 99.
-
-       01  temp-date.
-           03  temp-year                pic xx.
-           03  temp-month               pic xx.
-           03  temp-day                 pic xx.
-       01  temp-time.
-           03  temp-hours               pic 99.
-           03  temp-mins                pic 99.
-           03  temp-rest                pic 9999.
-
-
-      ***********************************************************
-      * Information Line                                        *
-      ***********************************************************
-
-       01  status-line.
-           03  filler                   pic x(02).
-           03  open-mode                pic x(14).
-           03  filler                   pic x(02).
-           03  lock-mode                pic x(09)
-                   value "-Manual--".
-           03  filler                   pic x(03).
-           03  last-operation           pic x(11).
-           03  filler                   pic x(03).
-           03  was-it-successful        pic x(20).
-           03  filler                   pic x(08).
-           03  error-code.
-               05 stat-1                pic x.
-               05 filler                pic x.
-               05 stat-2                pic 9(03).
-
-       01  hyphen-line                  pic x(80)
-               value all "-".
-
-       01  yesno                        pic x.
-
-       01    inpopt.
-           03   inpopt-00      pic x(0040)
-                 value "1.Read on Key  2.Read next  3.Read on ke".
-           03   inpopt-01      pic x(0040)
-                 value "y with kept lock  4.Read next kept lock ".
-           03   inpopt-02      pic x(0040)
-                 value "          5.Start not <  6.Write  7.Rewr".
-           03   inpopt-03      pic x(0040)
-                 value "ite  8.Delete  9.Unlock  0.Exit".
-
-      **********************************************************
-      * Program for locking multiple records manually          *
-      **********************************************************
-
-       procedure division.
-       main.
-           initialize choice
-                      stock-01.
-           display space.
-           display stock-00.
-           display inpopt at 2201.
-           display "Input Choice [ ]" at 2433 upon crt-under.
-           open i-o stock-file.
-           move "---Open I-O---" to open-mode.
-           move "-Open I-O--" to last-operation.
-           perform status-check.
-           if was-it-successful not = "----------Successful"
-               move "----Closed----" to open-mode
-               display hyphen-line at 2101 upon crt-under
-               display status-line at 2101 upon crt-under
-               go to endit.
-
-       ent-ry.
-           accept temp-date from date.
-           perform display-date.
-           accept temp-time from time.
-           perform display-time.
-           display hyphen-line at 2101 upon crt-under
-           display status-line at 2101 upon crt-under
-           accept stock-01.
-           evaluate choice
-                when 0     go to wrap-up
-                when 1     perform read-on-key
-                when 2     perform read-next
-                when 3     perform read-with-kept-lock
-                when 4     perform read-next-with-kept-lock
-                when 5     perform start-not-less-than
-                when 6     perform write-record
-                when 7     perform rewrite-record
-                when 8     perform delete-record
-                when 9     perform unlock-file
-                when other go to ent-ry
-           end-evaluate.
-           go to ent-ry.
-
-       wrap-up.
-           close stock-file.
-           move "----Closed----" to open-mode.
-           move "------Closed" to last-operation.
-           perform status-check.
-           display hyphen-line at 2101 upon crt-under.
-           display status-line at 2101 upon crt-under.
-
-       endit.
-           display "Do you wish to restart (Y/N) [ ]"
-               at 2424 upon crt-under.
-           accept yesno at 2454.
-           evaluate yesno
-                    when "Y"      go to main
-                    when "y"      go to main
-                    when "N"      exit program
-                    when "n"      exit program
-                    when other    go to endit
-           end-evaluate.
-
-      ***********************************************************
-      * File Handling Routines                                  *
-      ***********************************************************
-
-       read-on-key.
-           move "Read on key" to last-operation.
-           perform move-key-from-screen-to-rec.
-           read stock-file.
-           perform status-check.
-           perform move-from-rec-to-screen.
-           display stock-01.
-
-       read-next.
-           move "--Read Next" to last-operation.
-           read stock-file next.
-           perform status-check.
-           perform move-from-rec-to-screen.
-           display stock-01.
-
-       read-with-kept-lock.
-           move "Read k lock" to last-operation.
-           perform move-key-from-screen-to-rec.
-           read stock-file with kept lock.
-           perform status-check.
-           perform move-from-rec-to-screen.
-           display stock-01.
-
-       read-next-with-kept-lock.
-           move "Rd next kl-" to last-operation.
-           read stock-file next with kept lock.
-           perform status-check.
-           perform move-from-rec-to-screen.
-           display stock-01.
-
-       start-not-less-than.
-           move "Start not <" to last-operation.
-           perform move-key-from-screen-to-rec.
-           start stock-file key not less than stock-key.
-           perform status-check.
-
-       write-record.
-           move "---Write---" to last-operation.
-           perform move-from-screen-to-rec.
-           write stock-record.
-           perform status-check.
-
-       rewrite-record.
-           move "--Rewrite--" to last-operation.
-           perform move-from-screen-to-rec.
-           rewrite stock-record.
-           perform status-check.
-
-       delete-record.
-           move "--Delete---" to last-operation.
-           perform move-key-from-screen-to-rec.
-           delete stock-file.
-           perform status-check.
-
-       unlock-file.
-           move "00" to file-status.
-           move "--Unlock---" to last-operation.
-           unlock stock-file.
-           perform status-check.
-
-      ***********************************************************
-      *    File Status Checking Routines.                       *
-      ***********************************************************
-
-       status-check.
-           move status-1 to stat-1
-           move status-2 to stat-2
-           evaluate status-1
-               when  "0"
-                  move "----------Successful" to was-it-successful
-               when "1"
-                  move "---------End of file" to was-it-successful
-               when "2"
-                  move "---------Invalid Key" to was-it-successful
-               when "9"
-                  perform look-up-error thru error-end
-           end-evaluate.
-
-      ***********************************************************
-      *     Look Up Error Number                                *
-      ***********************************************************
-
-       look-up-error.
-           move low-values to status-1.
-           move binary-status to stat-2.
-           evaluate stat-2
-           when 002
-               move "-------File not open" to was-it-successful
-           when 007
-               move "Disk space exhausted" to was-it-successful
-           when 013
-               move "------File not found" to was-it-successful
-           when 024
-               move "----------Disk error" to was-it-successful
-           when 041
-               move "---Corrupt ISAM file" to was-it-successful
-           when 065
-               move "---------File locked" to was-it-successful
-           when 068
-               move "-------Record locked" to was-it-successful
-           when 139
-               move "Record inconsistency" to was-it-successful
-           when 146
-               move "---No current record" to was-it-successful
-           when 180
-               move "------File malformed" to was-it-successful
-           when 208
-               move "-------Network error" to was-it-successful
-           when 213
-               move "------Too many locks" to was-it-successful
-           end-evaluate.
-       error-end.
-           exit.
-
-
-      ***********************************************************
-      *     Move data to and from the screen                    *
-      ***********************************************************
-
-       move-key-from-screen-to-rec.
-          move stock-01-code to stock-key.
-
-       move-from-screen-to-rec.
-          move stock-01-code to stock-key.
-          move stock-01-description-1 to stock-description-1.
-          move stock-01-description-2 to stock-description-2.
-          move stock-01-description-3 to stock-description-3.
-          move stock-01-held to stock-held.
-          move stock-01-cost to stock-cost.
-
-       move-from-rec-to-screen.
-          move stock-key to stock-01-code.
-          move stock-description-1 to stock-01-description-1.
-          move stock-description-2 to stock-01-description-2.
-          move stock-description-3 to stock-01-description-3.
-          move stock-held to stock-01-held.
-          move stock-cost to stock-01-cost.
-
-      ***********************************************************
-      * Date and Time Routines                                  *
-      ***********************************************************
-
-       display-date.
-          move temp-day to days.
-          move temp-month to month.
-          move temp-year to year.
-          display date-to-day at 0369.
-
-       display-time.
-          move temp-hours to hours.
-          move temp-mins to mins.
-          display up-to-date-time at 0469.
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKIOM.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  This program demonstrates the file and record locking   *
+      *       facilities of this MULTI-USER COBOL. This          *
+      *        subprogram, which is called by MUDEMO, locks      *
+      *  multiple records. The records must be locked manually.  *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKIOM.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+
+      ***********************************************************
+      * Extra syntax for locking                                *
+      ***********************************************************
+
+                lock mode manual
+                with lock on multiple records
+                status file-status.
+
+           select lock-log assign "LOCKAUD.LST"
+                organization line sequential
+                status log-status.
+
+           select lock-dir assign "MULOCKDR.DAT"
+                organization indexed
+                access dynamic
+                record key ld-key
+                status dir-status.
+
+           select audit-log assign "STOCKAUD.LST"
+                organization line sequential
+                status aud-log-status.
+
+           select fav-file assign "MUFAVS.DAT"
+                organization line sequential
+                status fav-status.
+
+           select vendor-file assign "MUVENDOR.DAT"
+                organization indexed
+                access dynamic
+                record key vendor-code
+                status vnd-status.
+
+           select category-file assign "MUCATEGY.DAT"
+                organization indexed
+                access dynamic
+                record key category-code
+                status cat-status.
+      /
+       data division.
+
+      ***********************************************************
+      * File Definition                                         *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  lock-log.
+       01  lock-log-line                pic x(90).
+
+       fd  lock-dir.
+           copy lockdir.cpy.
+
+       fd  audit-log.
+           copy audrec.cpy.
+
+       fd  fav-file.
+       01  fav-line.
+           03  fav-line-operator        pic x(08).
+           03  fav-line-key             pic x(10).
+
+       fd  vendor-file.
+           copy vendor.cpy.
+
+       fd  category-file.
+           copy category.cpy.
+      /
+       working-storage section.
+       01     stock-00   .
+           03    stock-00-0101 pic x(0080) value "----------------------
+      -    "----------------------------------------------------------".
+           03    stock-00-0201 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    stock-00-0280 pic x(0001) value "|".
+           03    stock-00-0301 pic x(0001) value "|".
+           03 filler           pic x(0031).
+           03    stock-00-0333 pic x(0011) value " Acme Inc. ".
+           03 filler           pic x(0020).
+           03    stock-00-0364 pic x(0017) value "Date   /  /     |".
+           03    stock-00-0401 pic x(0001) value "|".
+           03 filler           pic x(0031).
+           03    stock-00-0433 pic x(0011) value "===========".
+           03 filler           pic x(0020).
+           03    stock-00-0464 pic x(0017) value "Time   :        |".
+           03    stock-00-0501 pic x(0001) value "|".
+           03 filler           pic x(0027).
+           03    stock-00-0529 pic x(0020) value "Stock Control System".
+           03 filler           pic x(0031).
+           03    stock-00-0580 pic x(0001) value "|".
+           03    stock-00-0601 pic x(0001) value "|".
+           03 filler           pic x(0027).
+           03    stock-00-0629 pic x(0020) value "====================".
+           03 filler           pic x(0031).
+           03    stock-00-0680 pic x(0001) value "|".
+           03    stock-00-0701 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    stock-00-0780 pic x(0001) value "|".
+           03    stock-00-0801 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    stock-00-0880 pic x(0001) value "|".
+           03    stock-00-0901 pic x(0025) value "|  Stock Code    [
+      -    "  ]".
+           03 filler           pic x(0054).
+           03    stock-00-0980 pic x(0001) value "|".
+           03    stock-00-1001 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    stock-00-1080 pic x(0001) value "|".
+           03    stock-00-1101 pic x(0022) value "|  Stock Description [
+      -    "".
+           03 FILLER           PIC X(0053).
+           03    STOCK-00-1176 PIC X(0005) VALUE "]   |".
+           03    stock-00-1201 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    stock-00-1222 pic x(0001) value "[".
+           03 filler           pic x(0053).
+           03    stock-00-1276 pic x(0005) value "]   |".
+           03    stock-00-1301 pic x(0001) value "|".
+           03 filler           pic x(0020).
+           03    stock-00-1322 pic x(0001) value "[".
+           03 filler           pic x(0053).
+           03    stock-00-1376 pic x(0005) value "]   |".
+           03    stock-00-1401 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    stock-00-1480 pic x(0001) value "|".
+           03    stock-00-1501 pic x(0025) value "|  Stock Held    [
+      -    "  ]".
+           03 filler           pic x(0054).
+           03    stock-00-1580 pic x(0001) value "|".
+           03    stock-00-1601 pic x(0001) value "|".
+           03 filler           pic x(0078).
+           03    stock-00-1680 pic x(0001) value "|".
+           03    stock-00-1701 pic x(0028) value "|  Cost per Unit [
+      -    "     ]".
+           03 filler           pic x(0051).
+           03    stock-00-1780 pic x(0001) value "|".
+           03    stock-00-1801 pic x(0001) value "|".
+           03    stock-00-1802 pic x(0044)
+                 value "  Category [    ]  UOM [   ]  Currency [   ]".
+           03    stock-00-1846 pic x(0015) value "  Vendor [    ]".
+           03 filler           pic x(0019).
+           03    stock-00-1880 pic x(0001) value "|".
+           03    stock-00-2101 pic x(0080) value "----------------------
+      -    "----------------------------------------------------------".
+           03    stock-00-2201 pic x(0040)
+                 value "-----Open Mode----Lock Mode--Last Operat".
+           03    stock-00-2241 pic x(0040)
+                 value "ion-----------Outcome------File Status--".
+           03 filler           pic x(1117).
+
+       01     stock-01    redefines    stock-00   .
+           03 filler           pic x(0658).
+           03   stock-01-code           pic x(0010).
+           03 filler           pic x(0154).
+           03   stock-01-description-1  pic x(0053).
+           03 filler           pic x(0027).
+           03   stock-01-description-2  pic x(0053).
+           03 filler           pic x(0027).
+           03   stock-01-description-3  pic x(0053).
+           03 filler           pic x(0103).
+           03   stock-01-held           pic 9(0006).
+           03 filler           pic x(0154).
+           03   stock-01-cost           pic $$$$$$$9.99.
+           03 filler           pic x(0064).
+           03   stock-01-category       pic x(0004).
+           03 filler           pic x(0008).
+           03   stock-01-uom            pic x(0003).
+           03 filler           pic x(0013).
+           03   stock-01-currency       pic x(0003).
+           03 filler           pic x(0011).
+           03   stock-01-vendor         pic 9(0004).
+           03 filler           pic x(0467).
+           03   choice                  pic 9.
+
+      ***********************************************************
+      * File Status Variables                                   *
+      ***********************************************************
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  binary-status redefines file-status pic 9(04) comp.
+
+       01  log-status                   pic xx.
+       01  dir-status                   pic xx.
+       01  aud-log-status               pic xx.
+
+       01  validation-switch            pic x     value "N".
+           88  validation-failed                  value "Y".
+
+       01  ws-before-image              pic x(290).
+       01  today-8                      pic 9(08).
+       01  now-8                        pic 9(08).
+
+      ***********************************************************
+      * Undo/Rollback of the Last Operation                      *
+      ***********************************************************
+
+       01  ws-undo-switch               pic x     value "N".
+           88  undo-available                     value "Y".
+       01  ws-undo-op-type              pic x.
+       01  ws-undo-key                  pic x(10).
+       01  ws-undo-image                pic x(290).
+       01  undo-yesno                   pic x.
+
+      ***********************************************************
+      * Quick-Access Favorites                                   *
+      ***********************************************************
+
+       01  fav-status                   pic xx.
+       01  vnd-status                   pic xx.
+       01  cat-status                   pic xx.
+       01  fav-eof-switch               pic x     value "N".
+           88  fav-eof                            value "Y".
+       01  fav-max                      pic 9     value 6.
+       01  fav-count                    pic 9     value 0.
+       01  fav-table.
+           03  fav-key                  pic x(10) occurs 6 times.
+       01  fav-subscript                pic 9     comp.
+       01  fav-subscript-display        pic 9.
+       01  fav-ptr                      pic 9(03) comp.
+       01  fav-line-display             pic x(78) value spaces.
+       01  fav-choice                   pic 9     value 0.
+
+      ***********************************************************
+      * Date and Time Variables                                 *
+      ***********************************************************
+
+       01  date-to-day.
+           03  days                     pic 99.
+           03  filler                   pic x.
+           03  month                    pic 99.
+           03  filler                   pic x.
+           03  year                     pic 9(04).
+
+       01  up-to-date-time.
+           03  hours                    pic 99.
+           03  filler                   pic x.
+           03  mins                     pic 99.
+
+       01  temp-date.
+           03  temp-year                pic 9(04).
+           03  temp-month               pic xx.
+           03  temp-day                 pic xx.
+       01  temp-time.
+           03  temp-hours               pic 99.
+           03  temp-mins                pic 99.
+           03  temp-rest                pic 9999.
+
+
+      ***********************************************************
+      * Information Line                                        *
+      ***********************************************************
+
+       01  status-line.
+           03  filler                   pic x(02).
+           03  open-mode                pic x(14).
+           03  filler                   pic x(02).
+           03  lock-mode                pic x(09)
+                   value "-Manual--".
+           03  filler                   pic x(03).
+           03  last-operation           pic x(11).
+           03  filler                   pic x(03).
+           03  was-it-successful        pic x(20).
+           03  filler                   pic x(08).
+           03  error-code.
+               05 stat-1                pic x.
+               05 filler                pic x.
+               05 stat-2                pic 9(03).
+
+       01  hyphen-line                  pic x(80)
+               value all "-".
+
+       01  yesno                        pic x.
+
+       01    inpopt.
+           03   inpopt-00      pic x(0040)
+                 value "1.Read on Key  2.Read next  3.Read on ke".
+           03   inpopt-01      pic x(0040)
+                 value "y with kept lock  4.Read next kept lock ".
+           03   inpopt-02      pic x(0040)
+                 value "          5.Start not <  6.Write  7.Rewr".
+           03   inpopt-03      pic x(0040)
+                 value "ite  8.Delete  9.Unlock  0.Exit".
+
+      **********************************************************
+      * Program for locking multiple records manually          *
+      **********************************************************
+
+       linkage section.
+       01  ws-operator-id                pic x(08).
+
+       procedure division using ws-operator-id.
+       main.
+           initialize choice
+                      stock-01.
+           display space.
+           display stock-00.
+           display inpopt at 2201.
+           display "Input Choice [ ]" at 2433 upon crt-under.
+           open i-o stock-file.
+           move "---Open I-O---" to open-mode.
+           move "-Open I-O--" to last-operation.
+           perform status-check.
+           open extend lock-log.
+           open i-o lock-dir.
+           open extend audit-log.
+           open input vendor-file.
+           open input category-file.
+           if was-it-successful not = "----------Successful"
+               move "----Closed----" to open-mode
+               display hyphen-line at 2101 upon crt-under
+               display status-line at 2101 upon crt-under
+               go to endit.
+           perform load-favorites thru load-favorites-exit.
+           perform build-favorites-line thru build-favorites-line-exit.
+
+       ent-ry.
+           display fav-line-display at 1901 upon crt-under.
+           if fav-count > 0
+               display "Recall favorite # (1-6, Enter=skip) [ ]"
+                       at 2001 upon crt-under
+               accept fav-choice at 2039
+               if fav-choice > 0 and fav-choice <= fav-count
+                   move fav-key(fav-choice) to stock-01-code
+               end-if
+               move 0 to fav-choice
+           end-if.
+           accept temp-date from date yyyymmdd.
+           perform display-date.
+           accept temp-time from time.
+           perform display-time.
+           display hyphen-line at 2101 upon crt-under
+           display status-line at 2101 upon crt-under
+           accept stock-01.
+           evaluate choice
+                when 0     go to wrap-up
+                when 1     perform read-on-key
+                when 2     perform read-next
+                when 3     perform read-with-kept-lock
+                when 4     perform read-next-with-kept-lock
+                when 5     perform start-not-less-than
+                when 6     perform write-record
+                when 7     perform rewrite-record
+                when 8     perform delete-record
+                when 9     perform unlock-file
+                when other go to ent-ry
+           end-evaluate.
+           if undo-available
+               perform offer-undo
+               move "N" to ws-undo-switch.
+           go to ent-ry.
+
+       wrap-up.
+           perform clear-lock-holder.
+           close stock-file.
+           close lock-log.
+           close lock-dir.
+           close audit-log.
+           close vendor-file.
+           close category-file.
+           move "----Closed----" to open-mode.
+           move "------Closed" to last-operation.
+           perform status-check.
+           display hyphen-line at 2101 upon crt-under.
+           display status-line at 2101 upon crt-under.
+
+       endit.
+           display "Do you wish to restart (Y/N) [ ]"
+               at 2424 upon crt-under.
+           accept yesno at 2454.
+           evaluate yesno
+                    when "Y"      go to main
+                    when "y"      go to main
+                    when "N"      exit program
+                    when "n"      exit program
+                    when other    go to endit
+           end-evaluate.
+
+      ***********************************************************
+      * File Handling Routines                                  *
+      ***********************************************************
+
+       read-on-key.
+           move "Read on key" to last-operation.
+           perform move-key-from-screen-to-rec.
+           read stock-file.
+           perform status-check.
+           perform register-lock-holder.
+           perform move-from-rec-to-screen.
+           display stock-01.
+
+       read-next.
+           move "--Read Next" to last-operation.
+           read stock-file next.
+           perform status-check.
+           if status-1 = "0" and stock-discontinued
+               go to read-next.
+           perform register-lock-holder.
+           perform move-from-rec-to-screen.
+           display stock-01.
+
+       read-with-kept-lock.
+           move "Read k lock" to last-operation.
+           perform move-key-from-screen-to-rec.
+           read stock-file with kept lock.
+           perform status-check.
+           perform register-lock-holder.
+           perform move-from-rec-to-screen.
+           display stock-01.
+
+       read-next-with-kept-lock.
+           move "Rd next kl-" to last-operation.
+           read stock-file next with kept lock.
+           perform status-check.
+           perform register-lock-holder.
+           perform move-from-rec-to-screen.
+           display stock-01.
+
+       start-not-less-than.
+           move "Start not <" to last-operation.
+           perform move-key-from-screen-to-rec.
+           start stock-file key not less than stock-key.
+           perform status-check.
+
+       write-record.
+           move "----Check--" to last-operation.
+           move stock-01-code to stock-key.
+           read stock-file.
+           if status-1 = "0"
+               move "Dup key chk" to last-operation
+               move "0" to stat-1
+               move "000" to stat-2
+               move "-Duplicate Stock Key" to was-it-successful
+               go to write-record-exit.
+           move spaces to ws-before-image.
+           perform reset-stock-record.
+           perform move-from-screen-to-rec.
+           perform validate-entry.
+           if validation-failed
+               go to write-record-exit.
+           move "---Write---" to last-operation.
+           move "N" to stock-discontinued-flag.
+           write stock-record.
+           perform status-check.
+           if status-1 = "0"
+               perform log-audit-entry
+               move "I" to ws-undo-op-type
+               move stock-key to ws-undo-key
+               move ws-before-image to ws-undo-image
+               move "Y" to ws-undo-switch.
+       write-record-exit.
+           exit.
+
+      ***********************************************************
+      *    Clear the FD record area so fields not carried on     *
+      *    this screen cannot retain a prior record's values.    *
+      ***********************************************************
+
+       reset-stock-record.
+           move spaces to stock-record.
+           move 0 to stock-reorder-point.
+           move 0 to stock-reorder-qty.
+           move 0 to stock-qty-on-order.
+           move 0 to stock-qty-committed.
+           move 0 to stock-qty-backordered.
+           move 0 to stock-last-txn-date.
+           move 0 to stock-location-count.
+
+       rewrite-record.
+           move "--Rewrite--" to last-operation.
+           move stock-record to ws-before-image.
+           perform move-from-screen-to-rec.
+           perform validate-entry.
+           if validation-failed
+               go to rewrite-record-exit.
+           rewrite stock-record.
+           perform status-check.
+           if status-1 = "0"
+               perform log-audit-entry
+               move "R" to ws-undo-op-type
+               move stock-key to ws-undo-key
+               move ws-before-image to ws-undo-image
+               move "Y" to ws-undo-switch.
+       rewrite-record-exit.
+           exit.
+
+      ***********************************************************
+      * Field-level Validation                                  *
+      ***********************************************************
+
+       validate-entry.
+           move "N" to validation-switch.
+           if stock-key = spaces
+               move "Y" to validation-switch
+               move "----Blank stock code" to was-it-successful
+               go to validate-entry-exit.
+           if stock-category = spaces
+               move "Y" to validation-switch
+               move "-----Blank category" to was-it-successful
+               go to validate-entry-exit.
+           move stock-category to category-code.
+           read category-file
+               invalid key
+                   move "Y" to validation-switch
+                   move "----Unknown category" to was-it-successful
+                   go to validate-entry-exit
+           end-read.
+           if stock-uom = spaces
+               move "Y" to validation-switch
+               move "----------Blank UOM" to was-it-successful
+               go to validate-entry-exit.
+           if stock-vendor-code not = 0
+               move stock-vendor-code to vendor-code
+               read vendor-file
+                   invalid key
+                       move "Y" to validation-switch
+                       move "-----Unknown vendor" to was-it-successful
+                       go to validate-entry-exit
+               end-read.
+           if stock-held < stock-qty-committed
+               move "Y" to validation-switch
+               move "-----Below committed" to was-it-successful.
+       validate-entry-exit.
+           exit.
+
+       delete-record.
+           move "--Delete---" to last-operation.
+           perform move-key-from-screen-to-rec.
+           read stock-file.
+           if status-1 = "0" and stock-held > 0
+               move "0" to stat-1
+               move "000" to stat-2
+               move "---Qty still on hand" to was-it-successful
+               go to delete-record-exit.
+           if status-1 = "0"
+               move stock-record to ws-before-image
+               move "Y" to stock-discontinued-flag
+               rewrite stock-record
+           end-if.
+           perform status-check.
+           if status-1 = "0"
+               perform log-audit-entry
+               move "D" to ws-undo-op-type
+               move stock-key to ws-undo-key
+               move ws-before-image to ws-undo-image
+               move "Y" to ws-undo-switch.
+       delete-record-exit.
+           exit.
+
+       unlock-file.
+           move "00" to file-status.
+           move "--Unlock---" to last-operation.
+           unlock stock-file.
+           perform status-check.
+           perform clear-lock-holder.
+
+      ***********************************************************
+      *    File Status Checking Routines.                       *
+      ***********************************************************
+
+       status-check.
+           move status-1 to stat-1
+           move status-2 to stat-2
+           evaluate status-1
+               when  "0"
+                  move "----------Successful" to was-it-successful
+               when "1"
+                  move "---------End of file" to was-it-successful
+               when "2"
+                  move "---------Invalid Key" to was-it-successful
+               when "9"
+                  perform look-up-error thru error-end
+               when other
+                  move "-----Unknown Status " to was-it-successful
+           end-evaluate.
+
+      ***********************************************************
+      *     Look Up Error Number                                *
+      ***********************************************************
+
+       look-up-error.
+           move low-values to status-1.
+           move binary-status to stat-2.
+           evaluate stat-2
+           when 002
+               move "-------File not open" to was-it-successful
+           when 007
+               move "Disk space exhausted" to was-it-successful
+           when 013
+               move "------File not found" to was-it-successful
+           when 024
+               move "----------Disk error" to was-it-successful
+           when 041
+               move "---Corrupt ISAM file" to was-it-successful
+           when 065
+               move "---------File locked" to was-it-successful
+               perform write-lock-log-entry
+               perform show-lock-holder
+           when 068
+               move "-------Record locked" to was-it-successful
+               perform write-lock-log-entry
+               perform show-lock-holder
+           when 139
+               move "Record inconsistency" to was-it-successful
+           when 146
+               move "---No current record" to was-it-successful
+           when 180
+               move "------File malformed" to was-it-successful
+           when 208
+               move "-------Network error" to was-it-successful
+           when 213
+               move "------Too many locks" to was-it-successful
+           when other
+               display stat-2 at 2460 upon crt-under
+               move "--See status code--" to was-it-successful
+           end-evaluate.
+       error-end.
+           exit.
+
+       write-lock-log-entry.
+           move spaces to lock-log-line.
+           string "STOCKIOM  " date-to-day "  " up-to-date-time
+                   "  key=" stock-key
+                   "  op=" last-operation
+                   "  stat=" stat-2
+                   "  oper=" ws-operator-id
+                   delimited by size into lock-log-line.
+           write lock-log-line.
+
+      ***********************************************************
+      *     Lock Holder Directory Routines                      *
+      ***********************************************************
+
+       register-lock-holder.
+           if status-1 = "0"
+               move stock-key to ld-key
+               move ws-operator-id to ld-operator-id
+               move ws-operator-id to ld-terminal-id
+               read lock-dir
+               if dir-status = "00"
+                   rewrite lock-dir-record
+               else
+                   write lock-dir-record
+               end-if
+           end-if.
+
+       clear-lock-holder.
+           move stock-key to ld-key.
+           delete lock-dir.
+
+       show-lock-holder.
+           move stock-key to ld-key.
+           read lock-dir.
+           if dir-status = "00"
+               display "Locked by operator : " ld-operator-id
+                       at 2401 upon crt-under
+           end-if.
+
+      ***********************************************************
+      *     Before/After-Image Audit Trail                      *
+      ***********************************************************
+
+       log-audit-entry.
+           move "STOCKIOM" to aud-program.
+           move ws-operator-id to aud-operator-id.
+           move last-operation to aud-operation.
+           accept today-8 from date yyyymmdd.
+           move today-8 to aud-date.
+           accept now-8 from time.
+           move now-8 to aud-time.
+           move ws-before-image to aud-before-image.
+           move stock-record to aud-after-image.
+           write audit-record.
+
+      ***********************************************************
+      *     Undo/Rollback of the Last Operation                  *
+      ***********************************************************
+
+       offer-undo.
+           display "Undo last operation (Y/N) [ ]"
+                   at 2301 upon crt-under.
+           accept undo-yesno at 2329.
+           if undo-yesno = "Y" or undo-yesno = "y"
+               perform undo-last-operation.
+           move spaces to undo-yesno.
+           display "                              " at 2301
+                   upon crt-under.
+
+       undo-last-operation.
+           move ws-undo-key to stock-key.
+           move "----Undo---" to last-operation.
+           move spaces to ws-before-image.
+           read stock-file.
+           if status-1 = "0"
+               move stock-record to ws-before-image.
+           evaluate ws-undo-op-type
+               when "I"
+                   delete stock-file
+               when other
+                   move ws-undo-image to stock-record
+                   rewrite stock-record
+           end-evaluate.
+           perform status-check.
+           if status-1 = "0"
+               perform log-audit-entry
+               perform move-from-rec-to-screen
+               display stock-01.
+
+      ***********************************************************
+      *     Quick-Access Favorites                               *
+      ***********************************************************
+
+       load-favorites.
+           move 0 to fav-count.
+           move "N" to fav-eof-switch.
+           open input fav-file.
+           if fav-status not = "00"
+               go to load-favorites-exit.
+
+       load-favorites-read.
+           read fav-file
+               at end
+                   move "Y" to fav-eof-switch
+                   go to load-favorites-close.
+           if fav-line-operator = ws-operator-id
+                   and fav-count < fav-max
+               add 1 to fav-count
+               move fav-line-key to fav-key(fav-count).
+           go to load-favorites-read.
+
+       load-favorites-close.
+           close fav-file.
+
+       load-favorites-exit.
+           exit.
+
+       build-favorites-line.
+           move spaces to fav-line-display.
+           if fav-count = 0
+               move "Favorites: (none saved for this operator)"
+                       to fav-line-display
+               go to build-favorites-line-exit.
+           move "Favorites: " to fav-line-display.
+           move 12 to fav-ptr.
+           move 1 to fav-subscript.
+
+       build-favorites-line-loop.
+           if fav-subscript > fav-count
+               go to build-favorites-line-exit.
+           move fav-subscript to fav-subscript-display.
+           string fav-subscript-display delimited by size
+                  ":" delimited by size
+                  fav-key(fav-subscript) delimited by size
+                  " " delimited by size
+                  into fav-line-display
+                  with pointer fav-ptr.
+           add 1 to fav-subscript.
+           go to build-favorites-line-loop.
+
+       build-favorites-line-exit.
+           exit.
+
+      ***********************************************************
+      *     Move data to and from the screen                    *
+      ***********************************************************
+
+       move-key-from-screen-to-rec.
+          move stock-01-code to stock-key.
+
+       move-from-screen-to-rec.
+          move stock-01-code to stock-key.
+          move stock-01-description-1 to stock-description-1.
+          move stock-01-description-2 to stock-description-2.
+          move stock-01-description-3 to stock-description-3.
+          move stock-01-held to stock-held.
+          move stock-01-cost to stock-cost.
+          move stock-01-category to stock-category.
+          move stock-01-uom to stock-uom.
+          if stock-01-currency = spaces
+              move "USD" to stock-currency-code
+          else
+              move stock-01-currency to stock-currency-code.
+          if stock-01-vendor is numeric
+              move stock-01-vendor to stock-vendor-code
+          else
+              move 0 to stock-vendor-code.
+
+       move-from-rec-to-screen.
+          move stock-key to stock-01-code.
+          move stock-description-1 to stock-01-description-1.
+          move stock-description-2 to stock-01-description-2.
+          move stock-description-3 to stock-01-description-3.
+          move stock-held to stock-01-held.
+          move stock-cost to stock-01-cost.
+          move stock-category to stock-01-category.
+          move stock-uom to stock-01-uom.
+          move stock-currency-code to stock-01-currency.
+          move stock-vendor-code to stock-01-vendor.
+
+      ***********************************************************
+      * Date and Time Routines                                  *
+      ***********************************************************
+
+       display-date.
+          move temp-day to days.
+          move temp-month to month.
+          move temp-year to year.
+          display date-to-day at 0369.
+
+       display-time.
+          move temp-hours to hours.
+          move temp-mins to mins.
+          display up-to-date-time at 0469.
