@@ -0,0 +1,176 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKCHK.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Integrity check for MUSTOCK.DAT.  STOCKIOM's own         *
+      *  look-up-error already recognises "Corrupt ISAM file"     *
+      *  and "File malformed" status codes when a clerk runs      *
+      *  into them live - this utility walks the whole file in    *
+      *  key sequence ahead of time, the same way STOCKBAK does,  *
+      *  so those conditions (and a handful of record-level       *
+      *  inconsistencies this suite already knows how to spot -   *
+      *  keys out of sequence, locations not matching stock-held, *
+      *  an out-of-range location count) are caught and logged    *
+      *  on a schedule instead of the hard way.                   *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKCHK.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select check-log assign "STOCKCHK.LST"
+                organization line sequential
+                status log-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  check-log.
+       01  check-log-line                pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  binary-status redefines file-status pic 9(04) comp.
+
+       01  log-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  prior-key                    pic x(10) value low-values.
+       01  loc-subscript                pic 9(02) comp.
+       01  loc-total                    pic 9(06).
+
+       01  records-checked              pic 9(07) value 0.
+       01  errors-found                 pic 9(07) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKCHK - integrity check for MUSTOCK.DAT".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output check-log.
+           if log-status not = "00"
+               display "Unable to open STOCKCHK.LST - status "
+                       log-status
+               close stock-file
+               go to endit.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+               not at end
+                   perform check-record
+           end-read.
+           go to read-loop.
+
+       check-record.
+           add 1 to records-checked.
+           if status-1 not = "0"
+               move spaces to check-log-line
+               string "*** Read error at key " prior-key
+                       " status " status-1 status-2
+                       delimited by size into check-log-line
+               write check-log-line
+               add 1 to errors-found
+               go to check-record-exit.
+
+           if stock-key < prior-key
+               move spaces to check-log-line
+               string "*** Key out of sequence - " stock-key
+                       " follows " prior-key
+                       delimited by size into check-log-line
+               write check-log-line
+               add 1 to errors-found.
+           move stock-key to prior-key.
+
+           if stock-location-count > 5
+               move spaces to check-log-line
+               string "*** Key " stock-key
+                       " location count out of range - "
+                       stock-location-count
+                       delimited by size into check-log-line
+               write check-log-line
+               add 1 to errors-found
+               go to check-record-exit.
+
+           move 0 to loc-total.
+           move 1 to loc-subscript.
+       check-record-loc-loop.
+           if loc-subscript > stock-location-count
+               go to check-record-loc-done.
+           add stock-loc-qty(loc-subscript) to loc-total.
+           add 1 to loc-subscript.
+           go to check-record-loc-loop.
+
+       check-record-loc-done.
+           if stock-location-count > 0
+                   and loc-total not = stock-held
+               move spaces to check-log-line
+               string "*** Key " stock-key
+                       " locations total " loc-total
+                       " but stock-held is " stock-held
+                       delimited by size into check-log-line
+               write check-log-line
+               add 1 to errors-found.
+
+       check-record-exit.
+           exit.
+
+       wrap-up.
+           close stock-file.
+           move spaces to check-log-line.
+           string "Records checked : " records-checked
+                   "   Errors found : " errors-found
+                   delimited by size into check-log-line.
+           write check-log-line.
+           close check-log.
+           display "Records checked : " records-checked.
+           display "Errors found    : " errors-found.
+           display "Detail in STOCKCHK.LST".
+
+       endit.
+           stop run.
