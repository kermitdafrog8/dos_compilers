@@ -0,0 +1,17 @@
+      ************************************************************
+      *                                                          *
+      *                     CURRATE.CPY                          *
+      *                                                          *
+      *  Shared exchange-rate record layout for the currency     *
+      *  rate file (MUCURR.DAT).  Each record holds a three-     *
+      *  character currency code and the number of US Dollars    *
+      *  one unit of that currency is worth, maintained by hand  *
+      *  as rates move.  Stock items carrying "USD" (the         *
+      *  default) never need a lookup - only items priced in     *
+      *  another currency are converted through this table.      *
+      *                                                          *
+      ************************************************************
+
+       01  currency-line.
+           03  cur-code                      pic x(03).
+           03  cur-rate-to-usd               pic 9(04)v9999.
