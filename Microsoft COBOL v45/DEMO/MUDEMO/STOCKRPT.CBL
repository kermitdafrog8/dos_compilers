@@ -0,0 +1,149 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKRPT.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Batch report program for the Stock Control System.      *
+      *  Scans MUSTOCK.DAT from start to finish, the same way    *
+      *  STOCKIOM's read-next loop does, and lists every item    *
+      *  whose stock-held has fallen below its reorder point,    *
+      *  together with the suggested reorder quantity.           *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKRPT.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select reorder-rpt assign "REORDER.LST"
+                organization line sequential
+                status rpt-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  reorder-rpt.
+       01  reorder-line                    pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  rpt-status                  pic xx.
+
+       01  end-of-file-switch          pic x     value "N".
+           88 end-of-file                        value "Y".
+
+       01  report-heading-1             pic x(80)
+           value "STOCK CONTROL SYSTEM - LOW STOCK REORDER EXCEPTION REP
+      -    "ORT".
+
+       01  report-heading-2.
+           03  rh2-part1                pic x(40)
+               value "Stock Code  Description   Held  ReordPt".
+           03  rh2-part2                pic x(40)
+               value "  ReordQty".
+
+       01  detail-line.
+           03  dl-stock-key             pic x(10).
+           03  filler                   pic x(02).
+           03  dl-description           pic x(40).
+           03  filler                   pic x(02).
+           03  dl-held                  pic z(05)9.
+           03  filler                   pic x(04).
+           03  dl-reorder-point         pic z(05)9.
+           03  filler                   pic x(04).
+           03  dl-reorder-qty           pic z(05)9.
+
+       01  items-listed                pic 9(05) value 0.
+       01  items-read                  pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKRPT - low stock reorder exception report".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output reorder-rpt.
+           if rpt-status not = "00"
+               display "Unable to open REORDER.LST - status " rpt-status
+               close stock-file
+               go to endit.
+
+           move report-heading-1 to reorder-line.
+           write reorder-line.
+           move report-heading-2 to reorder-line.
+           write reorder-line.
+           move spaces to reorder-line.
+           write reorder-line.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if not stock-discontinued
+                   and stock-held < stock-reorder-point
+               perform print-exception-line.
+           go to read-loop.
+
+       print-exception-line.
+           move stock-key              to dl-stock-key.
+           move stock-description-1(1:40) to dl-description.
+           move stock-held             to dl-held.
+           move stock-reorder-point    to dl-reorder-point.
+           move stock-reorder-qty      to dl-reorder-qty.
+           move detail-line to reorder-line.
+           write reorder-line.
+           add 1 to items-listed.
+
+       wrap-up.
+           close stock-file.
+           close reorder-rpt.
+           display "Records scanned : " items-read.
+           display "Items below reorder point : " items-listed.
+
+       endit.
+           stop run.
