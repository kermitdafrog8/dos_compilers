@@ -0,0 +1,81 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     GLMAINT.CBL                          *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Small console utility for keying in the general-ledger   *
+      *  inventory control balance that GLRECON.CBL reconciles    *
+      *  the computed stock valuation against.                   *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. GLMAINT.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select gl-file assign "MUGLCTRL.DAT"
+                organization indexed
+                access dynamic
+                record key gl-key
+                status file-status.
+      /
+       data division.
+
+       file section.
+       fd  gl-file.
+           copy glctrl.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  ws-entered-balance           pic 9(14)v99.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "GLMAINT - set the GL inventory control balance".
+           open i-o gl-file.
+           if status-1 not = "0"
+               display "Unable to open MUGLCTRL.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           display "GL account code : ".
+           accept gl-key.
+           display "GL control balance : ".
+           accept ws-entered-balance.
+           move ws-entered-balance to gl-balance.
+
+           read gl-file.
+           if status-1 = "0"
+               rewrite gl-control-record
+           else
+               write gl-control-record
+           end-if.
+           if status-1 = "0"
+               display "GL control balance saved"
+           else
+               display "Unable to save - status "
+                       status-1 status-2.
+
+           close gl-file.
+
+       endit.
+           stop run.
