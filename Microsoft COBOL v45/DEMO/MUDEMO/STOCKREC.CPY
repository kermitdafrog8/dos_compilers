@@ -0,0 +1,36 @@
+      ************************************************************
+      *                                                          *
+      *                     STOCKREC.CPY                         *
+      *                                                          *
+      *  Shared record layout for the stock-file (MUSTOCK.DAT)   *
+      *  used by every program in the Stock Control System       *
+      *  suite.  Pulled out to a copybook so STOCKIOM, STOCKOUT,  *
+      *  STOCKIN and the reporting programs all stay in step     *
+      *  when the layout grows.                                  *
+      *                                                          *
+      ************************************************************
+
+       01  stock-record.
+           03  stock-key                        pic x(10).
+           03  stock-data.
+               05  stock-description-1          pic x(53).
+               05  stock-description-2          pic x(53).
+               05  stock-description-3          pic x(53).
+               05  stock-category                pic x(04).
+               05  stock-uom                     pic x(03).
+               05  stock-currency-code           pic x(03) value "USD".
+               05  stock-held                   pic 9(06).
+               05  stock-cost                   pic 9(08)v99.
+               05  stock-reorder-point          pic 9(06).
+               05  stock-reorder-qty            pic 9(06).
+               05  stock-vendor-code            pic 9(04).
+               05  stock-qty-on-order            pic 9(06).
+               05  stock-qty-committed           pic 9(06).
+               05  stock-qty-backordered         pic 9(06).
+               05  stock-discontinued-flag       pic x.
+                   88  stock-discontinued             value "Y".
+               05  stock-last-txn-date           pic 9(08) value 0.
+               05  stock-location-count          pic 9(02).
+               05  stock-location-table          occurs 5 times.
+                   07  stock-loc-code            pic x(04).
+                   07  stock-loc-qty             pic 9(06).
