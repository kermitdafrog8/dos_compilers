@@ -0,0 +1,162 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKMIG.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  One-time capacity-expansion conversion utility.  Reads   *
+      *  MUSTOCK.OLD in the pre-expansion layout (numeric-only     *
+      *  key, three description lines, stock-held, stock-cost -   *
+      *  see OLDSTREC.CPY) and writes every record forward into    *
+      *  MUSTOCK.DAT in the current expanded STOCKREC.CPY layout,  *
+      *  zero-padding the old numeric key into the widened         *
+      *  alphanumeric SKU range and defaulting every field added   *
+      *  since (reorder point/qty, vendor code, locations,         *
+      *  category/UOM, qty-on-order/committed/backordered,         *
+      *  discontinued flag, last-txn-date) so no stock-held or     *
+      *  stock-cost value already on file is lost.  Confirms with  *
+      *  the operator before MUSTOCK.DAT is recreated, the same    *
+      *  way STOCKRST does before a restore.                       *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKMIG.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select old-stock-file assign "MUSTOCK.OLD"
+                organization indexed
+                access sequential
+                record key old-stock-key
+                status old-status.
+
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status
+                lock mode automatic.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  old-stock-file.
+           copy oldstrec.cpy.
+
+       fd  stock-file.
+           copy stockrec.cpy.
+      /
+       working-storage section.
+
+       01  old-status                   pic xx.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  yesno                        pic x.
+
+       01  items-migrated               pic 9(07) value 0.
+       01  items-rejected               pic 9(07) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKMIG - convert MUSTOCK.OLD to the expanded "
+                   "MUSTOCK.DAT layout".
+           open input old-stock-file.
+           if old-status not = "00"
+               display "Unable to open MUSTOCK.OLD - status "
+                       old-status
+               go to endit.
+
+           display "This will overwrite MUSTOCK.DAT with the "
+                   "converted contents of MUSTOCK.OLD".
+           display "Are you sure (Y/N) ? ".
+           accept yesno.
+           if yesno not = "Y" and yesno not = "y"
+               display "Migration cancelled"
+               close old-stock-file
+               go to endit.
+
+           open output stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               close old-stock-file
+               go to endit.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read old-stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+               not at end
+                   perform convert-and-write
+           end-read.
+           go to read-loop.
+
+       convert-and-write.
+           move spaces to stock-record.
+           move 0 to stock-held.
+           move 0 to stock-cost.
+           move 0 to stock-reorder-point.
+           move 0 to stock-reorder-qty.
+           move 0 to stock-vendor-code.
+           move 0 to stock-qty-on-order.
+           move 0 to stock-qty-committed.
+           move 0 to stock-qty-backordered.
+           move 0 to stock-last-txn-date.
+           move 0 to stock-location-count.
+           move "N" to stock-discontinued-flag.
+           move spaces to stock-category.
+           move spaces to stock-uom.
+           move "USD" to stock-currency-code.
+           move spaces to stock-key.
+           string "0000" old-stock-key
+                   delimited by size into stock-key.
+           move old-stock-description-1 to stock-description-1.
+           move old-stock-description-2 to stock-description-2.
+           move old-stock-description-3 to stock-description-3.
+           move old-stock-held to stock-held.
+           move old-stock-cost to stock-cost.
+           write stock-record.
+           if status-1 = "0"
+               add 1 to items-migrated
+           else
+               display "Unable to migrate stock-key " old-stock-key
+                       " - status " status-1 status-2
+               add 1 to items-rejected.
+
+       wrap-up.
+           close stock-file.
+           close old-stock-file.
+           display "Records migrated : " items-migrated.
+           display "Records rejected : " items-rejected.
+
+       endit.
+           stop run.
