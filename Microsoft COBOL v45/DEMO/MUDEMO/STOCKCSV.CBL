@@ -0,0 +1,135 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKCSV.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  CSV export utility.  Scans MUSTOCK.DAT sequentially,    *
+      *  the same way STOCKRPT's read-next loop does, and writes *
+      *  one quoted, comma-delimited line per record to           *
+      *  STOCKCSV.CSV for loading into a spreadsheet.             *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKCSV.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select csv-file assign "STOCKCSV.CSV"
+                organization line sequential
+                status csv-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  csv-file.
+       01  csv-line                     pic x(200).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  csv-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  ws-held-edit                 pic z(05)9.
+       01  ws-cost-edit                 pic z(07)9.99.
+
+       01  items-written                pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKCSV - CSV export of MUSTOCK.DAT".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output csv-file.
+           if csv-status not = "00"
+               display "Unable to open STOCKCSV.CSV - status "
+                       csv-status
+               close stock-file
+               go to endit.
+
+           string "Stock Code,Description,Category,UOM,Held,Cost"
+                   delimited by size
+               into csv-line.
+           write csv-line.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           if not stock-discontinued
+               perform write-csv-line.
+           go to read-loop.
+
+       write-csv-line.
+           move stock-held to ws-held-edit.
+           move stock-cost to ws-cost-edit.
+           string
+               quote delimited by size
+               stock-key delimited by size
+               quote "," delimited by size
+               quote delimited by size
+               stock-description-1 delimited by size
+               quote "," delimited by size
+               quote delimited by size
+               stock-category delimited by size
+               quote "," delimited by size
+               quote delimited by size
+               stock-uom delimited by size
+               quote "," delimited by size
+               ws-held-edit delimited by size
+               "," delimited by size
+               ws-cost-edit delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           add 1 to items-written.
+
+       wrap-up.
+           close stock-file.
+           close csv-file.
+           display "Records exported : " items-written.
+
+       endit.
+           stop run.
