@@ -0,0 +1,21 @@
+      ************************************************************
+      *                                                          *
+      *                     OLDSTREC.CPY                         *
+      *                                                          *
+      *  Pre-expansion stock-record layout, as it stood before   *
+      *  the reorder/vendor/location/etc. fields were added to   *
+      *  STOCKREC.CPY and the key was widened to an alphanumeric  *
+      *  SKU.  Only STOCKMIG reads this layout, off whatever      *
+      *  MUSTOCK.DAT looked like before those changes, so an      *
+      *  old file can be converted forward without retyping it.  *
+      *                                                          *
+      ************************************************************
+
+       01  old-stock-record.
+           03  old-stock-key                    pic 9(06).
+           03  old-stock-data.
+               05  old-stock-description-1      pic x(53).
+               05  old-stock-description-2      pic x(53).
+               05  old-stock-description-3      pic x(53).
+               05  old-stock-held               pic 9(06).
+               05  old-stock-cost                pic 9(06)v99.
