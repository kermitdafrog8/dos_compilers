@@ -0,0 +1,134 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKRST.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Restore utility for the Stock Control System.  Takes a  *
+      *  backup file name produced by STOCKBAK and reloads it     *
+      *  into MUSTOCK.DAT, recreating the indexed file from       *
+      *  scratch the same way STOCKOUT's whole-file open does.    *
+      *  Confirms with the operator before the existing file is   *
+      *  overwritten.                                             *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKRST.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status
+                lock mode automatic.
+
+           select backup-file assign ws-backup-filename
+                organization line sequential
+                status bak-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  backup-file.
+       01  backup-line                  pic x(290).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  bak-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  ws-backup-filename           pic x(30) value spaces.
+
+       01  yesno                        pic x.
+
+       01  items-restored               pic 9(07) value 0.
+       01  items-rejected               pic 9(07) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKRST - restore MUSTOCK.DAT from a STOCKBAK "
+                   "backup".
+           display "Backup file name to restore from : ".
+           accept ws-backup-filename.
+           if ws-backup-filename = spaces
+               go to endit.
+
+           open input backup-file.
+           if bak-status not = "00"
+               display "Unable to open " ws-backup-filename
+                       " - status " bak-status
+               go to endit.
+
+           display "This will overwrite MUSTOCK.DAT with the contents"
+                   " of " ws-backup-filename.
+           display "Are you sure (Y/N) ? ".
+           accept yesno.
+           if yesno not = "Y" and yesno not = "y"
+               display "Restore cancelled"
+               close backup-file
+               go to endit.
+
+           open output stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               close backup-file
+               go to endit.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read backup-file record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           move backup-line to stock-record.
+           write stock-record.
+           if status-1 = "0"
+               add 1 to items-restored
+           else
+               display "Unable to restore stock-key " stock-key
+                       " - status " status-1 status-2
+               add 1 to items-rejected.
+           go to read-loop.
+
+       wrap-up.
+           close stock-file.
+           close backup-file.
+           display "Records restored : " items-restored.
+           display "Records rejected : " items-rejected.
+
+       endit.
+           stop run.
