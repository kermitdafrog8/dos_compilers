@@ -0,0 +1,168 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKISS.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Stock issue/picking program.  Prompts for a stock code    *
+      *  and a quantity to issue.  If stock-held can cover the     *
+      *  request in full it is issued in full; otherwise what is  *
+      *  on hand is issued, stock-held is driven to zero and the   *
+      *  shortfall is added to stock-qty-backordered so it can be  *
+      *  picked up when the next receipt is posted.  Every issue   *
+      *  (full or partial) is logged to STOCKISS.LST.              *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKISS.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select issue-log assign "STOCKISS.LST"
+                organization line sequential
+                status log-status.
+
+           select movement-log assign "STOCKMOV.LST"
+                organization line sequential
+                status mov-log-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  issue-log.
+       01  issue-line                   pic x(80).
+
+       fd  movement-log.
+           copy moverec.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  log-status                   pic xx.
+       01  mov-log-status               pic xx.
+
+       01  ws-qty-requested             pic 9(06).
+       01  ws-qty-issued                pic 9(06).
+       01  ws-qty-short                 pic 9(06).
+       01  today-8                      pic 9(08).
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKISS - stock issue/picking".
+           open i-o stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output issue-log.
+           if log-status not = "00"
+               display "Unable to open STOCKISS.LST - status "
+                       log-status
+               close stock-file
+               go to endit.
+
+           open extend movement-log.
+           if mov-log-status not = "00"
+               display "Unable to open STOCKMOV.LST - status "
+                       mov-log-status
+               close stock-file
+               close issue-log
+               go to endit.
+
+       ent-ry.
+           display "Stock code to issue (blank to exit) : ".
+           accept stock-key.
+           if stock-key = spaces
+               go to wrap-up.
+           read stock-file.
+           if status-1 not = "0"
+               display "Stock code not found - status "
+                       status-1 status-2
+               go to ent-ry.
+
+           display "Qty on hand : " stock-held.
+           display "Qty to issue : ".
+           accept ws-qty-requested.
+           if ws-qty-requested = 0
+               go to ent-ry.
+
+           perform post-issue.
+           go to ent-ry.
+
+       post-issue.
+           if stock-held >= ws-qty-requested
+               move ws-qty-requested to ws-qty-issued
+               move 0 to ws-qty-short
+               subtract ws-qty-issued from stock-held
+           else
+               move stock-held to ws-qty-issued
+               compute ws-qty-short = ws-qty-requested - stock-held
+               move 0 to stock-held
+               add ws-qty-short to stock-qty-backordered
+           end-if.
+           accept today-8 from date yyyymmdd.
+           move today-8 to stock-last-txn-date.
+           rewrite stock-record.
+           if status-1 = "0"
+               display "Issued " ws-qty-issued
+                       "  backordered " ws-qty-short
+           else
+               display "Unable to post issue - status "
+                       status-1 status-2.
+           perform log-issue.
+           if status-1 = "0"
+               perform log-movement.
+
+       log-issue.
+           move spaces to issue-line.
+           string stock-key "  reqd=" ws-qty-requested
+                   "  issued=" ws-qty-issued
+                   "  short=" ws-qty-short
+                   "  backorder-total=" stock-qty-backordered
+                   delimited by size into issue-line.
+           write issue-line.
+
+       log-movement.
+           move stock-key to mv-stock-key.
+           move "I" to mv-type.
+           move ws-qty-issued to mv-quantity.
+           move today-8 to mv-date.
+           accept mv-time from time.
+           write movement-record.
+
+       wrap-up.
+           close stock-file.
+           close issue-log.
+           close movement-log.
+
+       endit.
+           stop run.
