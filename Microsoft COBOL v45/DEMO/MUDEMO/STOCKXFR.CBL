@@ -0,0 +1,176 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKXFR.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Inter-location stock transfer program.  Prompts for a     *
+      *  stock code, a from-location, a to-location and a qty,     *
+      *  then moves qty out of the from-location row and into the  *
+      *  to-location row of stock-location-table.  stock-held is    *
+      *  unaffected - it is only moved between locations, not in   *
+      *  or out of the warehouse.  A to-location not already in     *
+      *  the table is picked up in the next free row.  Every        *
+      *  transfer is logged to STOCKXFR.LST.                       *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKXFR.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select xfer-log assign "STOCKXFR.LST"
+                organization line sequential
+                status log-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  xfer-log.
+       01  xfer-line                    pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  log-status                   pic xx.
+
+       01  ws-from-loc                  pic x(04).
+       01  ws-to-loc                    pic x(04).
+       01  ws-xfer-qty                  pic 9(06).
+
+       01  loc-subscript                pic 9(02) comp.
+       01  from-subscript               pic 9(02) comp value 0.
+       01  to-subscript                 pic 9(02) comp value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKXFR - inter-location stock transfer".
+           open i-o stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output xfer-log.
+           if log-status not = "00"
+               display "Unable to open STOCKXFR.LST - status "
+                       log-status
+               close stock-file
+               go to endit.
+
+       ent-ry.
+           display "Stock code to transfer (blank to exit) : ".
+           accept stock-key.
+           if stock-key = spaces
+               go to wrap-up.
+           read stock-file.
+           if status-1 not = "0"
+               display "Stock code not found - status "
+                       status-1 status-2
+               go to ent-ry.
+
+           display "From location : ".
+           accept ws-from-loc.
+           display "To location : ".
+           accept ws-to-loc.
+           display "Qty to transfer : ".
+           accept ws-xfer-qty.
+           if ws-xfer-qty = 0
+               go to ent-ry.
+
+           move 0 to from-subscript.
+           move 0 to to-subscript.
+           move 1 to loc-subscript.
+           perform find-locations thru find-locations-exit.
+
+           if from-subscript = 0
+               display "From location not found for this item"
+               go to ent-ry.
+
+           if stock-loc-qty(from-subscript) < ws-xfer-qty
+               display "Insufficient qty at " ws-from-loc
+               go to ent-ry.
+
+           if to-subscript = 0
+               perform add-new-location thru add-new-location-exit.
+           if to-subscript = 0
+               display "No free location row for " ws-to-loc
+               go to ent-ry.
+
+           subtract ws-xfer-qty from stock-loc-qty(from-subscript).
+           add ws-xfer-qty to stock-loc-qty(to-subscript).
+           rewrite stock-record.
+           if status-1 = "0"
+               display "Transfer posted"
+           else
+               display "Unable to post transfer - status "
+                       status-1 status-2.
+           perform log-transfer.
+           go to ent-ry.
+
+       find-locations.
+           if loc-subscript > stock-location-count
+               go to find-locations-exit.
+           if stock-loc-code(loc-subscript) = ws-from-loc
+               move loc-subscript to from-subscript.
+           if stock-loc-code(loc-subscript) = ws-to-loc
+               move loc-subscript to to-subscript.
+           add 1 to loc-subscript.
+           go to find-locations.
+
+       find-locations-exit.
+           exit.
+
+       add-new-location.
+           if stock-location-count >= 5
+               go to add-new-location-exit.
+           add 1 to stock-location-count.
+           move stock-location-count to to-subscript.
+           move ws-to-loc to stock-loc-code(to-subscript).
+           move 0 to stock-loc-qty(to-subscript).
+
+       add-new-location-exit.
+           exit.
+
+       log-transfer.
+           move spaces to xfer-line.
+           string stock-key "  from=" ws-from-loc
+                   "  to=" ws-to-loc
+                   "  qty=" ws-xfer-qty
+                   delimited by size into xfer-line.
+           write xfer-line.
+
+       wrap-up.
+           close stock-file.
+           close xfer-log.
+
+       endit.
+           stop run.
