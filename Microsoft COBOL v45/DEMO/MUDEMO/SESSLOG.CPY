@@ -0,0 +1,20 @@
+      ************************************************************
+      *                                                          *
+      *                     SESSLOG.CPY                          *
+      *                                                          *
+      *  Shared record layout for the terminal/session activity  *
+      *  log (MUSESS.LOG).  MUDEMO writes one record every time  *
+      *  it calls a menu subprogram and another when that        *
+      *  subprogram returns, so which operator ran which option  *
+      *  and how long it was in use can be reconstructed later.  *
+      *                                                          *
+      ************************************************************
+
+       01  session-log-record.
+           03  sess-operator-id             pic x(08).
+           03  sess-program-id              pic x(08).
+           03  sess-event                   pic x(05).
+               88  sess-event-start                  value "START".
+               88  sess-event-end                    value "END  ".
+           03  sess-date                    pic 9(08).
+           03  sess-time                    pic 9(08).
