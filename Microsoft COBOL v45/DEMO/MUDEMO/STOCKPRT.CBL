@@ -0,0 +1,110 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKPRT.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Print-spool utility for the Stock Control System.  All   *
+      *  of the suite's reports (STOCKVAL, STOCKRPT, STOCKNTL,    *
+      *  STOCKEOD and the like) are written to disk as line-      *
+      *  sequential .LST listings, the same as a mainframe's      *
+      *  SYSOUT, but there has never been a way to get any of      *
+      *  them onto paper - only onto the CRT a screen at a time.   *
+      *  This program takes the name of any such listing file     *
+      *  and spools it, line for line, to the network printer     *
+      *  queue instead of (or as well as) leaving it on screen.    *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKPRT.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select report-file assign ws-report-filename
+                organization line sequential
+                status rpt-status.
+
+           select print-spool assign "PRN"
+                organization line sequential
+                status prt-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  report-file.
+       01  report-line                   pic x(80).
+
+       fd  print-spool.
+       01  print-line                    pic x(80).
+      /
+       working-storage section.
+
+       01  rpt-status                    pic xx.
+       01  prt-status                    pic xx.
+
+       01  end-of-file-switch            pic x     value "N".
+           88 end-of-file                          value "Y".
+
+       01  ws-report-filename            pic x(30) value spaces.
+
+       01  lines-spooled                 pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKPRT - print-spool a report listing".
+           display "Report file name to print (blank to exit) : ".
+           accept ws-report-filename.
+           if ws-report-filename = spaces
+               go to endit.
+
+           open input report-file.
+           if rpt-status not = "00"
+               display "Unable to open " ws-report-filename
+                       " - status " rpt-status
+               go to endit.
+
+           open output print-spool.
+           if prt-status not = "00"
+               display "Unable to open the printer queue - status "
+                       prt-status
+               close report-file
+               go to endit.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read report-file record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           move report-line to print-line.
+           write print-line.
+           add 1 to lines-spooled.
+           go to read-loop.
+
+       wrap-up.
+           close report-file.
+           close print-spool.
+           display "Lines spooled to the printer : " lines-spooled.
+
+       endit.
+           stop run.
