@@ -0,0 +1,22 @@
+      ************************************************************
+      *                                                          *
+      *                     POREC.CPY                            *
+      *                                                          *
+      *  Record layout for the purchase-order file                *
+      *  (MUPODATA.DAT).  One record per PO line - a PO number    *
+      *  ordering a single stock-code from a single vendor.       *
+      *  Keyed by po-number.                                     *
+      *                                                          *
+      ************************************************************
+
+       01  po-record.
+           03  po-number                         pic x(06).
+           03  po-data.
+               05  po-vendor-code                pic 9(04).
+               05  po-stock-key                   pic x(10).
+               05  po-qty-ordered                pic 9(06).
+               05  po-qty-received                pic 9(06).
+               05  po-date                        pic 9(08).
+               05  po-status-flag                 pic x.
+                   88  po-open                           value "O".
+                   88  po-closed                         value "C".
