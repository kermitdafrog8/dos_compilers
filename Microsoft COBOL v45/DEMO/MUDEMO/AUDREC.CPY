@@ -0,0 +1,27 @@
+      ************************************************************
+      *                                                          *
+      *                     AUDREC.CPY                           *
+      *                                                          *
+      *  Record layout for the stock-record audit trail          *
+      *  (STOCKAUD.LST).  Written by the maintenance programs     *
+      *  whenever a WRITE, REWRITE or DELETE actually commits,    *
+      *  holding the whole record image before and after the     *
+      *  change so a before/after picture survives independently *
+      *  of whatever fields the screen happened to show.          *
+      *                                                          *
+      ************************************************************
+
+       01  audit-record.
+           03  aud-program                    pic x(08).
+           03  filler                         pic x(02).
+           03  aud-operator-id                pic x(08).
+           03  filler                         pic x(02).
+           03  aud-operation                  pic x(11).
+           03  filler                         pic x(02).
+           03  aud-date                       pic 9(08).
+           03  filler                         pic x(02).
+           03  aud-time                       pic 9(08).
+           03  filler                         pic x(02).
+           03  aud-before-image               pic x(290).
+           03  filler                         pic x(02).
+           03  aud-after-image                pic x(290).
