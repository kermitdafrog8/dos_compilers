@@ -0,0 +1,316 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKBRW.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Multi-record browse inquiry for MUSTOCK.DAT.  Lists 15   *
+      *  stock-key/description-1/stock-held rows at a time,       *
+      *  paging forward and backward through the file in key      *
+      *  sequence the same way STOCKIOM's start-not-less-than     *
+      *  and read-next use START/READ NEXT one record at a time - *
+      *  this just fills a page-sized table before displaying it. *
+      *  Discontinued items are skipped, same as everywhere else  *
+      *  that scans the file.  Called from the MUDEMO menu.       *
+      *                                                          *
+      *  Keeps a running count and a running stock-held *          *
+      *  stock-cost value across every page reached going          *
+      *  forward, so paging through a subset of the catalog        *
+      *  gives a rough inventory value without waiting on the      *
+      *  full STOCKVAL batch run.  Paging back over an already-    *
+      *  seen page just redisplays it - the running totals only    *
+      *  grow the first time a page is reached.                    *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKBRW.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select currency-file assign "MUCURR.DAT"
+                organization line sequential
+                status curr-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  currency-file.
+           copy currate.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  page-size                    pic 9(02) value 15.
+
+       01  browse-table.
+           03  browse-line              occurs 15 times.
+               05  browse-key           pic x(10).
+               05  browse-desc          pic x(53).
+               05  browse-held          pic 9(06).
+
+       01  browse-count                 pic 9(02) value 0.
+       01  browse-subscript             pic 9(02) comp.
+
+       01  eof-switch                   pic x     value "N".
+           88  browse-eof                         value "Y".
+
+       01  current-start-key            pic x(10) value low-values.
+       01  next-start-key               pic x(10) value high-values.
+
+       01  page-stack.
+           03  page-stack-key           pic x(10) occurs 200 times.
+       01  page-stack-top               pic 9(03) comp value 0.
+
+       01  page-number                  pic 9(04) value 1.
+       01  max-page-reached             pic 9(04) value 0.
+
+       01  page-value                   pic 9(14)v99 value 0.
+       01  running-record-count         pic 9(06) value 0.
+       01  running-value                pic 9(14)v99 value 0.
+
+       01  browse-command               pic x.
+
+       01  curr-status                  pic xx.
+
+       01  currency-table.
+           03  curr-entry               occurs 20 times.
+               05  curr-tbl-code        pic x(03).
+               05  curr-tbl-rate        pic 9(04)v9999.
+
+       01  currency-count               pic 9(02) comp value 0.
+       01  currency-subscript           pic 9(02) comp value 0.
+       01  currency-eof-switch          pic x     value "N".
+           88  currency-eof                       value "Y".
+
+       01  ws-exchange-rate             pic 9(04)v9999.
+       01  ws-extended-value-usd        pic 9(14)v99.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKBRW - browse MUSTOCK.DAT".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           perform load-currency-table thru load-currency-table-exit.
+
+           move low-values to current-start-key.
+           move 1 to page-stack-top.
+           move current-start-key to page-stack-key(page-stack-top).
+           perform load-page thru load-page-exit.
+           perform display-page.
+
+       ent-ry.
+           display "F-Forward  B-Back  Q-Quit : ".
+           accept browse-command.
+           evaluate browse-command
+               when "F" when "f"
+                   perform page-forward
+               when "B" when "b"
+                   perform page-back
+               when "Q" when "q"
+                   go to wrap-up
+               when other
+                   display "*** Invalid command"
+           end-evaluate.
+           go to ent-ry.
+
+       page-forward.
+           if next-start-key = high-values
+               display "*** Already at last page"
+               go to page-forward-exit.
+           if page-stack-top >= 200
+               display "*** Too many pages forward"
+               go to page-forward-exit.
+           add 1 to page-stack-top.
+           move next-start-key to page-stack-key(page-stack-top).
+           move next-start-key to current-start-key.
+           add 1 to page-number.
+           perform load-page thru load-page-exit.
+           perform display-page.
+       page-forward-exit.
+           exit.
+
+       page-back.
+           if page-stack-top < 2
+               display "*** Already at first page"
+               go to page-back-exit.
+           subtract 1 from page-stack-top.
+           subtract 1 from page-number.
+           move page-stack-key(page-stack-top) to current-start-key.
+           perform load-page thru load-page-exit.
+           perform display-page.
+       page-back-exit.
+           exit.
+
+      ***********************************************************
+      * Page Loading                                            *
+      ***********************************************************
+
+       load-page.
+           move current-start-key to stock-key.
+           start stock-file key not less than stock-key.
+           perform status-check.
+           move 0 to browse-count.
+           move 0 to page-value.
+           move "N" to eof-switch.
+
+       load-page-loop.
+           if browse-count = page-size
+               go to load-page-peek.
+           read stock-file next record
+               at end
+                   move "Y" to eof-switch
+                   go to load-page-peek
+           end-read.
+           if not stock-discontinued
+               add 1 to browse-count
+               move stock-key to browse-key(browse-count)
+               move stock-description-1 to browse-desc(browse-count)
+               move stock-held to browse-held(browse-count)
+               perform look-up-exchange-rate
+               compute ws-extended-value-usd rounded =
+                   stock-held * stock-cost * ws-exchange-rate
+               add ws-extended-value-usd to page-value
+           end-if.
+           go to load-page-loop.
+
+       load-page-peek.
+           move high-values to next-start-key.
+           if browse-eof
+               go to load-page-exit.
+
+       load-page-peek-loop.
+           read stock-file next record
+               at end
+                   go to load-page-exit
+           end-read.
+           if not stock-discontinued
+               move stock-key to next-start-key
+               go to load-page-exit.
+           go to load-page-peek-loop.
+
+       load-page-exit.
+           exit.
+
+      ***********************************************************
+      * Page Display                                            *
+      ***********************************************************
+
+       display-page.
+           if page-number > max-page-reached
+               move page-number to max-page-reached
+               add browse-count to running-record-count
+               add page-value to running-value.
+           display space.
+           display "Page " page-number "  ---------------------------"
+                   "------------------------------------------".
+           display "Stock Key   Description                          "
+                   "                         Held".
+           move 1 to browse-subscript.
+
+       display-page-loop.
+           if browse-subscript > browse-count
+               go to display-page-exit.
+           display browse-key(browse-subscript) " "
+                   browse-desc(browse-subscript) " "
+                   browse-held(browse-subscript).
+           add 1 to browse-subscript.
+           go to display-page-loop.
+
+       display-page-exit.
+           if browse-count = 0
+               display "*** No records found".
+           display "Records shown so far : " running-record-count
+                   "   Running value : " running-value.
+
+      ***********************************************************
+      * Currency Conversion                                     *
+      ***********************************************************
+
+       load-currency-table.
+           move 0 to currency-count.
+           move "N" to currency-eof-switch.
+           open input currency-file.
+           if curr-status not = "00"
+               go to load-currency-table-exit.
+
+       load-currency-table-read.
+           read currency-file
+               at end
+                   move "Y" to currency-eof-switch
+                   go to load-currency-table-close.
+           if currency-count < 20
+               add 1 to currency-count
+               move cur-code       to curr-tbl-code(currency-count)
+               move cur-rate-to-usd to curr-tbl-rate(currency-count).
+           go to load-currency-table-read.
+
+       load-currency-table-close.
+           close currency-file.
+
+       load-currency-table-exit.
+           exit.
+
+       look-up-exchange-rate.
+           move 1.0000 to ws-exchange-rate.
+           if stock-currency-code = "USD" or spaces
+               go to look-up-exchange-rate-exit.
+           move 0 to currency-subscript.
+
+       look-up-exchange-rate-scan.
+           if currency-subscript >= currency-count
+               go to look-up-exchange-rate-exit.
+           add 1 to currency-subscript.
+           if curr-tbl-code(currency-subscript) = stock-currency-code
+               move curr-tbl-rate(currency-subscript)
+                       to ws-exchange-rate
+               go to look-up-exchange-rate-exit.
+           go to look-up-exchange-rate-scan.
+
+       look-up-exchange-rate-exit.
+           exit.
+
+      ***********************************************************
+      * File Status Checking                                    *
+      ***********************************************************
+
+       status-check.
+           if status-1 not = "0" and status-1 not = "1"
+               display "*** File status " status-1 status-2.
+
+       wrap-up.
+           close stock-file.
+
+       endit.
+           stop run.
