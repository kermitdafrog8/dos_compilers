@@ -17,13 +17,61 @@
       *                                                          *
       ************************************************************
 
+       identification division.
+       program-id. MUDEMO.
+       environment division.
        configuration section.
        special-names.
           console is crt.
+       input-output section.
+       file-control.
+           select supv-file assign "MUSUPVR.DAT"
+                organization line sequential
+                status supv-status.
+
+           select sched-file assign "MUSCHED.DAT"
+                organization line sequential
+                status sched-status.
+
+           select session-log assign "MUSESS.LOG"
+                organization line sequential
+                status sess-log-status.
 
        data division.
 
+       file section.
+       fd  supv-file.
+       01  supv-line                    pic x(08).
+
+       fd  sched-file.
+       01  sched-line                   pic x(04).
+
+       fd  session-log.
+           copy sesslog.cpy.
+
        working-storage section.
+
+       01  supv-status                  pic xx.
+
+       01  supv-table.
+           03  supv-id                   pic x(08) occurs 20 times.
+
+       01  supv-count                   pic 9(02) comp value 0.
+       01  supv-subscript                pic 9(02) comp value 0.
+
+       01  supv-eof-switch               pic x value "N".
+           88  supv-eof                        value "Y".
+
+       01  authorized-switch             pic x value "N".
+           88  operator-authorized             value "Y".
+
+       01  sched-status                  pic xx.
+
+       01  business-start-hour           pic 99 value 08.
+       01  business-end-hour             pic 99 value 18.
+
+       01  in-hours-switch               pic x value "N".
+           88  in-business-hours               value "Y".
        01  mudemo01-00   .
            03 filler           pic x(0407).
            03 mudemo01-00-0608 pic x(0060) value "This is a demonstratio
@@ -49,7 +97,7 @@
            03 mudemo01-00-2101 pic x(0080) value "----------------------
       -    "----------------------------------------------------------".
 
-       01  options.
+       01  menu-options.
            03  filler                   pic x(02).
            03  option-1                 pic x(07)
                    value "1.Input".
@@ -63,8 +111,16 @@
            03  option-4                 pic x(08)
                    value "4.Output".
            03  filler                   pic x(02).
-           03  option-5                 pic x(06)
-                   value "5.Exit".
+           03  option-5                 pic x(08)
+                   value "5.Browse".
+
+       01  menu-options-2.
+           03  filler                   pic x(02).
+           03  option-6                 pic x(08)
+                   value "6.Search".
+           03  filler                   pic x(02).
+           03  option-7                 pic x(06)
+                   value "7.Exit".
 
 
        01  date-to-day.
@@ -72,7 +128,7 @@
            03  filler                   pic x.
            03  month                    pic 99.
            03  filler                   pic x.
-           03  year                     pic 99.
+           03  year                     pic 9(04).
 
        01  up-to-date-time.
            03  hours                    pic 99.
@@ -80,7 +136,7 @@
            03  mins                     pic 99.
 
        01  temp-date.
-           03  temp-year                pic xx.
+           03  temp-year                pic 9(04).
            03  temp-month               pic xx.
            03  temp-day                 pic xx.
        01  temp-time.
@@ -90,32 +146,107 @@
 
        01  choice                       pic 9 value 0.
 
+       01  bad-choice-msg                pic x(40) value spaces.
+
+       01  ws-operator-id                pic x(08) value spaces.
+
+       01  sess-log-status               pic xx.
+       01  ws-current-program            pic x(08) value spaces.
+       01  ws-session-event              pic x(05) value spaces.
+       01  ws-session-date               pic 9(08).
+
       **********************************************************
       * Main Program                                           *
       **********************************************************
 
        procedure division.
+       main.
+           display "Operator ID : ".
+           accept ws-operator-id.
+           perform load-supv-table thru load-supv-table-exit.
+           perform load-schedule thru load-schedule-exit.
+
        ent-ry.
            display space
            display mudemo01-00
            perform display-date
            perform display-time
-           display options at 2201
+           display menu-options at 2201
+           display menu-options-2 at 2341
            display "INPUT CHOICE [ ]" at 2431 upon crt-under.
 
        re-enter-choice.
            accept choice at 2445.
            evaluate choice
-             when 1        call "STOCKIN"
+             when 1 thru 7
+                   move spaces to bad-choice-msg
+                   display bad-choice-msg at 2301 upon crt-under
+             when other
+                   move "** Invalid choice - enter 1 thru 7 **"
+                           to bad-choice-msg
+                   display bad-choice-msg at 2301 upon crt-under
+                   go to re-enter-choice
+           end-evaluate.
+           if choice = 1 or choice = 4
+               perform check-authorized thru check-authorized-exit
+               if not operator-authorized
+                   move "** Not authorized for this option **"
+                           to bad-choice-msg
+                   display bad-choice-msg at 2301 upon crt-under
+                   go to re-enter-choice
+               end-if.
+           if choice = 4
+               perform check-hours thru check-hours-exit
+               if in-business-hours
+                   move "** Unavailable during business hours **"
+                           to bad-choice-msg
+                   display bad-choice-msg at 2301 upon crt-under
+                   go to re-enter-choice
+               end-if.
+           evaluate choice
+             when 1        move "STOCKIN " to ws-current-program
+                           perform log-session-start
+                                   thru log-session-start-exit
+                           call "STOCKIN" using ws-operator-id
                            cancel "STOCKIN"
-             when 2        call "STOCKIOA"
+                           perform log-session-end
+                                   thru log-session-end-exit
+             when 2        move "STOCKIOA" to ws-current-program
+                           perform log-session-start
+                                   thru log-session-start-exit
+                           call "STOCKIOA" using ws-operator-id
                            cancel "STOCKIOA"
-             when 3        call "STOCKIOM"
+                           perform log-session-end
+                                   thru log-session-end-exit
+             when 3        move "STOCKIOM" to ws-current-program
+                           perform log-session-start
+                                   thru log-session-start-exit
+                           call "STOCKIOM" using ws-operator-id
                            cancel "STOCKIOM"
-             when 4        call "STOCKOUT"
+                           perform log-session-end
+                                   thru log-session-end-exit
+             when 4        move "STOCKOUT" to ws-current-program
+                           perform log-session-start
+                                   thru log-session-start-exit
+                           call "STOCKOUT" using ws-operator-id
                            cancel "STOCKOUT"
-             when 5        go to endit
-             when other    go to re-enter-choice
+                           perform log-session-end
+                                   thru log-session-end-exit
+             when 5        move "STOCKBRW" to ws-current-program
+                           perform log-session-start
+                                   thru log-session-start-exit
+                           call "STOCKBRW"
+                           cancel "STOCKBRW"
+                           perform log-session-end
+                                   thru log-session-end-exit
+             when 6        move "STOCKSCH" to ws-current-program
+                           perform log-session-start
+                                   thru log-session-start-exit
+                           call "STOCKSCH"
+                           cancel "STOCKSCH"
+                           perform log-session-end
+                                   thru log-session-end-exit
+             when 7        go to endit
            end-evaluate.
            go to ent-ry.
 
@@ -128,7 +259,7 @@
       ***********************************************************
 
        display-date.
-          accept temp-date from date.
+          accept temp-date from date yyyymmdd.
           move   temp-day to days.
           move   temp-month to month.
           move   temp-year to year.
@@ -141,3 +272,111 @@
           move   temp-mins to mins.
           display "Time   :" at 0264.
           display up-to-date-time at 0269.
+
+      ***********************************************************
+      * Role-Based Restriction on Bulk-Load / Output Mode       *
+      ***********************************************************
+
+       load-supv-table.
+           move 0 to supv-count.
+           move "N" to supv-eof-switch.
+           open input supv-file.
+           if supv-status not = "00"
+               go to load-supv-table-exit.
+
+       load-supv-table-read.
+           read supv-file
+               at end
+                   move "Y" to supv-eof-switch
+                   go to load-supv-table-close.
+           if supv-count < 20
+               add 1 to supv-count
+               move supv-line to supv-id(supv-count).
+           go to load-supv-table-read.
+
+       load-supv-table-close.
+           close supv-file.
+
+       load-supv-table-exit.
+           exit.
+
+       check-authorized.
+           move "N" to authorized-switch.
+           move 0 to supv-subscript.
+
+       check-authorized-scan.
+           if supv-subscript >= supv-count
+               go to check-authorized-exit.
+           add 1 to supv-subscript.
+           if supv-id(supv-subscript) = ws-operator-id
+               move "Y" to authorized-switch
+               go to check-authorized-exit.
+           go to check-authorized-scan.
+
+       check-authorized-exit.
+           exit.
+
+      ***********************************************************
+      * Scheduled Off-Hours Window for STOCKOUT                  *
+      ***********************************************************
+
+       load-schedule.
+           open input sched-file.
+           if sched-status not = "00"
+               go to load-schedule-exit.
+           read sched-file
+               at end
+                   go to load-schedule-close.
+           move sched-line(1:2) to business-start-hour.
+           move sched-line(3:2) to business-end-hour.
+
+       load-schedule-close.
+           close sched-file.
+
+       load-schedule-exit.
+           exit.
+
+       check-hours.
+           move "N" to in-hours-switch.
+           if hours >= business-start-hour
+                   and hours < business-end-hour
+               move "Y" to in-hours-switch.
+
+       check-hours-exit.
+           exit.
+
+      ***********************************************************
+      * Terminal/Session Activity Log                            *
+      ***********************************************************
+
+       log-session-start.
+           move "START" to ws-session-event.
+           perform write-session-record
+                   thru write-session-record-exit.
+
+       log-session-start-exit.
+           exit.
+
+       log-session-end.
+           move "END  " to ws-session-event.
+           perform write-session-record
+                   thru write-session-record-exit.
+
+       log-session-end-exit.
+           exit.
+
+       write-session-record.
+           open extend session-log.
+           if sess-log-status not = "00"
+               go to write-session-record-exit.
+           move ws-operator-id     to sess-operator-id.
+           move ws-current-program to sess-program-id.
+           move ws-session-event   to sess-event.
+           accept ws-session-date from date yyyymmdd.
+           move ws-session-date    to sess-date.
+           accept sess-time from time.
+           write session-log-record.
+           close session-log.
+
+       write-session-record-exit.
+           exit.
