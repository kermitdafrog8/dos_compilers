@@ -0,0 +1,116 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKLOC.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Multi-warehouse location breakdown utility.  Prompts    *
+      *  for a stock-key, then lists each occupied entry in      *
+      *  stock-location-table for that item and checks that the  *
+      *  locations add up to stock-held, the item's overall      *
+      *  total.  stock-held stays the maintained grand total;    *
+      *  this program only reports the breakdown and flags any   *
+      *  item where the two have drifted apart.                  *
+      *                                                          *
+      *  Also shows qty-on-order and qty-committed for the item  *
+      *  and the resulting available-to-promise (stock-held plus *
+      *  qty-on-order less qty-committed), computed fresh on     *
+      *  every inquiry rather than stored on the record.         *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKLOC.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  yesno                        pic x.
+       01  loc-subscript                pic 9(02) comp.
+       01  loc-total                    pic 9(06).
+       01  atp-qty                      pic s9(07).
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKLOC - multi-warehouse location breakdown".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+       ent-ry.
+           display "Stock code to inspect (blank to exit) : ".
+           accept stock-key.
+           if stock-key = spaces
+               go to wrap-up.
+           read stock-file.
+           if status-1 not = "0"
+               display "Stock code not found - status "
+                       status-1 status-2
+               go to ent-ry.
+           perform show-breakdown thru show-check-total.
+           go to ent-ry.
+
+       show-breakdown.
+           move 0 to loc-total.
+           move 1 to loc-subscript.
+           display "Stock key " stock-key
+                   " held total " stock-held.
+
+       show-loc-line.
+           if loc-subscript > stock-location-count
+               go to show-check-total.
+           display "  Location " stock-loc-code(loc-subscript)
+                   " qty " stock-loc-qty(loc-subscript).
+           add stock-loc-qty(loc-subscript) to loc-total.
+           add 1 to loc-subscript.
+           go to show-loc-line.
+
+       show-check-total.
+           if loc-total not = stock-held
+               display "*** Warning - locations total " loc-total
+                       " does not match stock-held " stock-held.
+           compute atp-qty =
+               stock-held + stock-qty-on-order - stock-qty-committed.
+           display "  Qty on order " stock-qty-on-order
+                   "  Qty committed " stock-qty-committed
+                   "  Available to promise " atp-qty.
+
+       wrap-up.
+           close stock-file.
+
+       endit.
+           stop run.
