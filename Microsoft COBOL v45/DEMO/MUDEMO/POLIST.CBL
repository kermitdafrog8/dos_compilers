@@ -0,0 +1,111 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     POLIST.CBL                           *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Open purchase order listing report.  Scans MUPODATA.DAT   *
+      *  sequentially and lists every PO line still open to        *
+      *  POLIST.LST.                                              *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. POLIST.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select po-file assign "MUPODATA.DAT"
+                organization indexed
+                access dynamic
+                record key po-number
+                status file-status.
+
+           select po-rpt assign "POLIST.LST"
+                organization line sequential
+                status rpt-status.
+      /
+       data division.
+
+       file section.
+       fd  po-file.
+           copy porec.cpy.
+
+       fd  po-rpt.
+       01  po-rpt-line                  pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  items-read                   pic 9(05) value 0.
+       01  items-listed                 pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "POLIST - open purchase order listing".
+           open input po-file.
+           if status-1 not = "0"
+               display "Unable to open MUPODATA.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output po-rpt.
+           if rpt-status not = "00"
+               display "Unable to open POLIST.LST - status "
+                       rpt-status
+               close po-file
+               go to endit.
+
+           move low-values to po-number.
+           start po-file key not less than po-number.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read po-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if po-open
+               move spaces to po-rpt-line
+               string po-number "  vendor=" po-vendor-code
+                       "  stock=" po-stock-key
+                       "  ordered=" po-qty-ordered
+                       "  received=" po-qty-received
+                       delimited by size into po-rpt-line
+               write po-rpt-line
+               add 1 to items-listed
+           end-if.
+           go to read-loop.
+
+       wrap-up.
+           close po-file.
+           close po-rpt.
+           display "POs scanned : " items-read.
+           display "POs open    : " items-listed.
+
+       endit.
+           stop run.
