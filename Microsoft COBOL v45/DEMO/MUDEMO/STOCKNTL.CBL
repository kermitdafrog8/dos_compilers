@@ -0,0 +1,386 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKNTL.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Nightly batch job for the Stock Control System.  Scans  *
+      *  MUSTOCK.DAT once, the same way STOCKVAL and STOCKRPT    *
+      *  do, and produces both the stock valuation report        *
+      *  (STOCKVAL.LST) and the low stock reorder exception      *
+      *  report (REORDER.LST) in a single pass.                  *
+      *                                                          *
+      *  Because this job is intended to run unattended          *
+      *  overnight against a large file, it checkpoints its      *
+      *  progress to STOCKCKP.DAT every 25 records (see the      *
+      *  checkpoint-every constant below).  If the job is        *
+      *  interrupted before it reaches end of file, the next     *
+      *  run finds the checkpoint still marked                   *
+      *  in-progress, picks up scanning MUSTOCK.DAT right after  *
+      *  the last key it completed, re-opens both reports in     *
+      *  extend mode so the lines already printed are kept, and  *
+      *  carries the running totals forward instead of starting  *
+      *  over.  A run that reaches end of file marks the          *
+      *  checkpoint complete, so the following night's job        *
+      *  starts fresh again.                                     *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKNTL.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select valuation-rpt assign "STOCKVAL.LST"
+                organization line sequential
+                status val-rpt-status.
+
+           select reorder-rpt assign "REORDER.LST"
+                organization line sequential
+                status reo-rpt-status.
+
+           select checkpoint-file assign "STOCKCKP.DAT"
+                organization line sequential
+                status ckp-file-status.
+
+           select currency-file assign "MUCURR.DAT"
+                organization line sequential
+                status curr-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  valuation-rpt.
+       01  valuation-line               pic x(80).
+
+       fd  reorder-rpt.
+       01  reorder-line                 pic x(80).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           03  ckp-run-status           pic x.
+               88  ckp-complete                value "C".
+               88  ckp-in-progress             value "I".
+           03  ckp-last-key             pic x(10).
+           03  ckp-grand-total          pic 9(14)v99.
+           03  ckp-items-read           pic 9(07).
+           03  ckp-items-listed         pic 9(07).
+
+       fd  currency-file.
+           copy currate.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  val-rpt-status               pic xx.
+       01  reo-rpt-status               pic xx.
+       01  ckp-file-status              pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  resuming-switch              pic x     value "N".
+           88 resuming                            value "Y".
+
+       01  checkpoint-interval          pic 9(03) value 0.
+       01  checkpoint-every             pic 9(03) value 25.
+
+       01  val-report-heading-1         pic x(80)
+           value "STOCK CONTROL SYSTEM - STOCK VALUATION REPORT".
+
+       01  val-report-heading-2.
+           03  vh2-part1                pic x(40)
+               value "Stock Code  Description          Held".
+           03  vh2-part2                pic x(40)
+               value "     Cost   Ext Value".
+
+       01  val-detail-line.
+           03  vdl-stock-key            pic x(10).
+           03  filler                   pic x(02).
+           03  vdl-description          pic x(28).
+           03  filler                   pic x(02).
+           03  vdl-held                 pic z(05)9.
+           03  filler                   pic x(02).
+           03  vdl-cost                 pic $(07)9.99.
+           03  filler                   pic x(02).
+           03  vdl-ext-value            pic $(13)9.99.
+
+       01  val-total-line.
+           03  filler                   pic x(52) value
+               "Grand Total Inventory Value ...................".
+           03  vtl-grand-total          pic $$,$$$,$$$,$$$,$$9.99.
+
+       01  reo-report-heading-1         pic x(80)
+           value "STOCK CONTROL SYSTEM - LOW STOCK REORDER EXCEPTION REP
+      -    "ORT".
+
+       01  reo-report-heading-2.
+           03  rh2-part1                pic x(40)
+               value "Stock Code  Description   Held  ReordPt".
+           03  rh2-part2                pic x(40)
+               value "  ReordQty".
+
+       01  reo-detail-line.
+           03  rdl-stock-key            pic x(10).
+           03  filler                   pic x(02).
+           03  rdl-description          pic x(40).
+           03  filler                   pic x(02).
+           03  rdl-held                 pic z(05)9.
+           03  filler                   pic x(04).
+           03  rdl-reorder-point        pic z(05)9.
+           03  filler                   pic x(04).
+           03  rdl-reorder-qty          pic z(05)9.
+
+       01  ws-extended-value            pic 9(14)v99.
+       01  ws-extended-value-usd        pic 9(14)v99.
+       01  ws-grand-total               pic 9(14)v99 value 0.
+       01  items-read                   pic 9(07) value 0.
+       01  items-listed                 pic 9(07) value 0.
+
+       01  curr-status                  pic xx.
+
+       01  currency-table.
+           03  curr-entry               occurs 20 times.
+               05  curr-tbl-code        pic x(03).
+               05  curr-tbl-rate        pic 9(04)v9999.
+
+       01  currency-count               pic 9(02) comp value 0.
+       01  currency-subscript           pic 9(02) comp value 0.
+       01  currency-eof-switch          pic x     value "N".
+           88  currency-eof                       value "Y".
+
+       01  ws-exchange-rate             pic 9(04)v9999.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKNTL - nightly stock valuation / reorder batch
+      -    "job".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           perform read-checkpoint thru read-checkpoint-exit.
+           perform load-currency-table thru load-currency-table-exit.
+
+           if resuming
+               go to resume-run.
+           go to fresh-run.
+
+       resume-run.
+           open extend valuation-rpt.
+           if val-rpt-status not = "00"
+               display "Unable to open STOCKVAL.LST - status "
+                       val-rpt-status
+               close stock-file
+               go to endit.
+           open extend reorder-rpt.
+           if reo-rpt-status not = "00"
+               display "Unable to open REORDER.LST - status "
+                       reo-rpt-status
+               close stock-file
+               close valuation-rpt
+               go to endit.
+           display "Resuming nightly batch from checkpoint key "
+                   ckp-last-key.
+           move ckp-grand-total to ws-grand-total.
+           move ckp-items-read to items-read.
+           move ckp-items-listed to items-listed.
+           move ckp-last-key to stock-key.
+           start stock-file key greater than stock-key.
+           go to read-loop.
+
+       fresh-run.
+           open output valuation-rpt.
+           if val-rpt-status not = "00"
+               display "Unable to open STOCKVAL.LST - status "
+                       val-rpt-status
+               close stock-file
+               go to endit.
+           open output reorder-rpt.
+           if reo-rpt-status not = "00"
+               display "Unable to open REORDER.LST - status "
+                       reo-rpt-status
+               close stock-file
+               close valuation-rpt
+               go to endit.
+           move val-report-heading-1 to valuation-line.
+           write valuation-line.
+           move val-report-heading-2 to valuation-line.
+           write valuation-line.
+           move spaces to valuation-line.
+           write valuation-line.
+           move reo-report-heading-1 to reorder-line.
+           write reorder-line.
+           move reo-report-heading-2 to reorder-line.
+           write reorder-line.
+           move spaces to reorder-line.
+           write reorder-line.
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if not stock-discontinued
+               perform value-and-check-item.
+           add 1 to checkpoint-interval.
+           if checkpoint-interval >= checkpoint-every
+               move "I" to ckp-run-status
+               perform save-checkpoint thru save-checkpoint-exit
+               move 0 to checkpoint-interval.
+           go to read-loop.
+
+       value-and-check-item.
+           compute ws-extended-value = stock-held * stock-cost.
+           perform look-up-exchange-rate.
+           compute ws-extended-value-usd rounded =
+                   ws-extended-value * ws-exchange-rate.
+           add ws-extended-value-usd to ws-grand-total.
+           move stock-key               to vdl-stock-key.
+           move stock-description-1(1:28) to vdl-description.
+           move stock-held              to vdl-held.
+           move stock-cost              to vdl-cost.
+           move ws-extended-value-usd   to vdl-ext-value.
+           move val-detail-line to valuation-line.
+           write valuation-line.
+           if stock-held < stock-reorder-point
+               move stock-key               to rdl-stock-key
+               move stock-description-1(1:40) to rdl-description
+               move stock-held              to rdl-held
+               move stock-reorder-point     to rdl-reorder-point
+               move stock-reorder-qty       to rdl-reorder-qty
+               move reo-detail-line to reorder-line
+               write reorder-line
+               add 1 to items-listed.
+
+       wrap-up.
+           move spaces to valuation-line.
+           write valuation-line.
+           move ws-grand-total to vtl-grand-total.
+           move val-total-line to valuation-line.
+           write valuation-line.
+           close stock-file.
+           close valuation-rpt.
+           close reorder-rpt.
+           move "C" to ckp-run-status.
+           perform save-checkpoint thru save-checkpoint-exit.
+           display "Records valued and scanned : " items-read.
+           display "Items below reorder point : " items-listed.
+
+       endit.
+           stop run.
+
+      ***********************************************************
+      * Checkpoint-Restart Routines                              *
+      ***********************************************************
+
+       read-checkpoint.
+           move "N" to resuming-switch.
+           open input checkpoint-file.
+           if ckp-file-status not = "00"
+               go to read-checkpoint-exit.
+           read checkpoint-file.
+           close checkpoint-file.
+           if ckp-in-progress
+               move "Y" to resuming-switch.
+
+       read-checkpoint-exit.
+           exit.
+
+       save-checkpoint.
+           move stock-key to ckp-last-key.
+           move ws-grand-total to ckp-grand-total.
+           move items-read to ckp-items-read.
+           move items-listed to ckp-items-listed.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       save-checkpoint-exit.
+           exit.
+
+      ***********************************************************
+      * Currency Conversion                                     *
+      ***********************************************************
+
+       load-currency-table.
+           move 0 to currency-count.
+           move "N" to currency-eof-switch.
+           open input currency-file.
+           if curr-status not = "00"
+               go to load-currency-table-exit.
+
+       load-currency-table-read.
+           read currency-file
+               at end
+                   move "Y" to currency-eof-switch
+                   go to load-currency-table-close.
+           if currency-count < 20
+               add 1 to currency-count
+               move cur-code       to curr-tbl-code(currency-count)
+               move cur-rate-to-usd to curr-tbl-rate(currency-count).
+           go to load-currency-table-read.
+
+       load-currency-table-close.
+           close currency-file.
+
+       load-currency-table-exit.
+           exit.
+
+       look-up-exchange-rate.
+           move 1.0000 to ws-exchange-rate.
+           if stock-currency-code = "USD" or spaces
+               go to look-up-exchange-rate-exit.
+           move 0 to currency-subscript.
+
+       look-up-exchange-rate-scan.
+           if currency-subscript >= currency-count
+               go to look-up-exchange-rate-exit.
+           add 1 to currency-subscript.
+           if curr-tbl-code(currency-subscript) = stock-currency-code
+               move curr-tbl-rate(currency-subscript)
+                       to ws-exchange-rate
+               go to look-up-exchange-rate-exit.
+           go to look-up-exchange-rate-scan.
+
+       look-up-exchange-rate-exit.
+           exit.
