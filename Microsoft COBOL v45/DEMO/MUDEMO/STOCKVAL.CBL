@@ -0,0 +1,309 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKVAL.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Batch report program for the Stock Control System.      *
+      *  Reads MUSTOCK.DAT sequentially, the same way STOCKIOM's  *
+      *  read-next loop does, and prints stock-key, description, *
+      *  stock-held, stock-cost and the extended value for each  *
+      *  record, with a grand total of inventory value at the    *
+      *  end.                                                     *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKVAL.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select valuation-rpt assign "STOCKVAL.LST"
+                organization line sequential
+                status rpt-status.
+
+           select currency-file assign "MUCURR.DAT"
+                organization line sequential
+                status curr-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  valuation-rpt.
+       01  valuation-line               pic x(80).
+
+       fd  currency-file.
+           copy currate.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  report-heading-1             pic x(80)
+           value "STOCK CONTROL SYSTEM - STOCK VALUATION REPORT".
+
+       01  report-heading-2.
+           03  rh2-part1                pic x(40)
+               value "Stock Code  Description          Held".
+           03  rh2-part2                pic x(40)
+               value "     Cost  Cur   Ext Value (USD)".
+
+       01  detail-line.
+           03  dl-stock-key             pic x(10).
+           03  filler                   pic x(02).
+           03  dl-description           pic x(28).
+           03  filler                   pic x(02).
+           03  dl-held                  pic z(05)9.
+           03  filler                   pic x(02).
+           03  dl-cost                  pic $(07)9.99.
+           03  filler                   pic x(02).
+           03  dl-currency              pic x(03).
+           03  filler                   pic x(02).
+           03  dl-ext-value             pic $(13)9.99.
+
+       01  total-line.
+           03  filler                   pic x(52) value
+               "Grand Total Inventory Value (USD) ..............".
+           03  tl-grand-total           pic $$,$$$,$$$,$$$,$$9.99.
+
+       01  curr-status                  pic xx.
+
+       01  currency-table.
+           03  curr-entry               occurs 20 times.
+               05  curr-tbl-code        pic x(03).
+               05  curr-tbl-rate        pic 9(04)v9999.
+
+       01  currency-count               pic 9(02) comp value 0.
+       01  currency-subscript           pic 9(02) comp value 0.
+       01  currency-eof-switch          pic x     value "N".
+           88  currency-eof                       value "Y".
+
+       01  ws-exchange-rate             pic 9(04)v9999.
+       01  ws-extended-value            pic 9(14)v99.
+       01  ws-extended-value-usd        pic 9(14)v99.
+       01  ws-grand-total               pic 9(14)v99 value 0.
+       01  items-read                   pic 9(05) value 0.
+
+       01  category-subtotal-heading    pic x(80) value
+           "Category Subtotals (USD)".
+
+       01  category-subtotal-line.
+           03  csl-label                pic x(11) value "Category ".
+           03  csl-category             pic x(04).
+           03  filler                   pic x(04).
+           03  csl-count-label          pic x(08) value "Items: ".
+           03  csl-count                pic z(04)9.
+           03  filler                   pic x(04).
+           03  csl-value                pic $(13)9.99.
+
+       01  category-table.
+           03  cat-entry                occurs 50 times.
+               05  cat-tbl-code         pic x(04).
+               05  cat-tbl-count        pic 9(05).
+               05  cat-tbl-value        pic 9(14)v99.
+
+       01  category-count               pic 9(02) comp value 0.
+       01  category-subscript           pic 9(02) comp value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKVAL - stock valuation report".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output valuation-rpt.
+           if rpt-status not = "00"
+               display "Unable to open STOCKVAL.LST - status "
+                       rpt-status
+               close stock-file
+               go to endit.
+
+           perform load-currency-table thru load-currency-table-exit.
+
+           move report-heading-1 to valuation-line.
+           write valuation-line.
+           move report-heading-2 to valuation-line.
+           write valuation-line.
+           move spaces to valuation-line.
+           write valuation-line.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if stock-discontinued
+               go to read-loop.
+           compute ws-extended-value = stock-held * stock-cost.
+           perform look-up-exchange-rate.
+           compute ws-extended-value-usd rounded =
+                   ws-extended-value * ws-exchange-rate.
+           add ws-extended-value-usd to ws-grand-total.
+           perform accumulate-category-total.
+           move stock-key              to dl-stock-key.
+           move stock-description-1(1:28) to dl-description.
+           move stock-held             to dl-held.
+           move stock-cost             to dl-cost.
+           move stock-currency-code    to dl-currency.
+           move ws-extended-value-usd  to dl-ext-value.
+           move detail-line to valuation-line.
+           write valuation-line.
+           go to read-loop.
+
+      ***********************************************************
+      * Currency Conversion                                     *
+      ***********************************************************
+
+       load-currency-table.
+           move 0 to currency-count.
+           move "N" to currency-eof-switch.
+           open input currency-file.
+           if curr-status not = "00"
+               go to load-currency-table-exit.
+
+       load-currency-table-read.
+           read currency-file
+               at end
+                   move "Y" to currency-eof-switch
+                   go to load-currency-table-close.
+           if currency-count < 20
+               add 1 to currency-count
+               move cur-code       to curr-tbl-code(currency-count)
+               move cur-rate-to-usd to curr-tbl-rate(currency-count).
+           go to load-currency-table-read.
+
+       load-currency-table-close.
+           close currency-file.
+
+       load-currency-table-exit.
+           exit.
+
+       look-up-exchange-rate.
+           move 1.0000 to ws-exchange-rate.
+           if stock-currency-code = "USD" or spaces
+               go to look-up-exchange-rate-exit.
+           move 0 to currency-subscript.
+
+       look-up-exchange-rate-scan.
+           if currency-subscript >= currency-count
+               go to look-up-exchange-rate-exit.
+           add 1 to currency-subscript.
+           if curr-tbl-code(currency-subscript) = stock-currency-code
+               move curr-tbl-rate(currency-subscript)
+                       to ws-exchange-rate
+               go to look-up-exchange-rate-exit.
+           go to look-up-exchange-rate-scan.
+
+       look-up-exchange-rate-exit.
+           exit.
+
+      ***********************************************************
+      * Category Subtotals                                      *
+      ***********************************************************
+
+       accumulate-category-total.
+           move 0 to category-subscript.
+
+       accumulate-category-total-scan.
+           add 1 to category-subscript.
+           if category-subscript > category-count
+               if category-count < 50
+                   add 1 to category-count
+                   move stock-category to cat-tbl-code(category-count)
+                   move 0 to cat-tbl-count(category-count)
+                   move 0 to cat-tbl-value(category-count)
+                   move category-count to category-subscript
+               else
+                   go to accumulate-category-total-exit
+               end-if
+           end-if.
+           if cat-tbl-code(category-subscript) = stock-category
+               add 1 to cat-tbl-count(category-subscript)
+               add ws-extended-value-usd
+                       to cat-tbl-value(category-subscript)
+               go to accumulate-category-total-exit.
+           go to accumulate-category-total-scan.
+
+       accumulate-category-total-exit.
+           exit.
+
+       print-category-subtotals.
+           move spaces to valuation-line.
+           write valuation-line.
+           move category-subtotal-heading to valuation-line.
+           write valuation-line.
+           move 1 to category-subscript.
+
+       print-category-subtotals-loop.
+           if category-subscript > category-count
+               go to print-category-subtotals-exit.
+           move cat-tbl-code(category-subscript) to csl-category.
+           move cat-tbl-count(category-subscript) to csl-count.
+           move cat-tbl-value(category-subscript) to csl-value.
+           move category-subtotal-line to valuation-line.
+           write valuation-line.
+           add 1 to category-subscript.
+           go to print-category-subtotals-loop.
+
+       print-category-subtotals-exit.
+           exit.
+
+       wrap-up.
+           perform print-category-subtotals thru
+                   print-category-subtotals-exit.
+           move spaces to valuation-line.
+           write valuation-line.
+           move ws-grand-total to tl-grand-total.
+           move total-line to valuation-line.
+           write valuation-line.
+           close stock-file.
+           close valuation-rpt.
+           display "Records valued : " items-read.
+
+       endit.
+           stop run.
