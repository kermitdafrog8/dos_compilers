@@ -0,0 +1,199 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKSCN.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Warehouse scanner feed interface.  Reads a fixed-format  *
+      *  extract from the handheld scanners - one line per        *
+      *  stock-key and counted/moved quantity - and applies each  *
+      *  line against stock-file exactly the way STOCKCNT's       *
+      *  cycle-count posting does: compute the variance against   *
+      *  stock-held, log it, post the scanned quantity as the     *
+      *  new stock-held and stamp stock-last-txn-date.  Since      *
+      *  this runs unattended there is no "post this count (Y/N)" *
+      *  prompt - every matched line is posted.  Any stock-key in *
+      *  the feed that is not on MUSTOCK.DAT is written to a       *
+      *  reject file instead of being posted.                     *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKSCN.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select scan-feed assign "SCANFEED.DAT"
+                organization line sequential
+                status feed-status.
+
+           select count-log assign "SCANFEED.LST"
+                organization line sequential
+                status log-status.
+
+           select reject-log assign "SCANREJ.LST"
+                organization line sequential
+                status rej-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  scan-feed.
+       01  scan-feed-record.
+           03  sf-stock-key             pic x(10).
+           03  sf-counted-qty           pic 9(06).
+
+       fd  count-log.
+       01  count-line                   pic x(80).
+
+       fd  reject-log.
+       01  reject-line                  pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  feed-status                  pic xx.
+       01  log-status                   pic xx.
+       01  rej-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  ws-balance-before            pic 9(06).
+       01  ws-variance                  pic s9(07).
+       01  ws-variance-edited           pic -(06)9.
+       01  today-8                      pic 9(08).
+
+       01  lines-read                   pic 9(05) value 0.
+       01  lines-posted                 pic 9(05) value 0.
+       01  lines-rejected               pic 9(05) value 0.
+
+       01  ws-reject-reason             pic x(30) value spaces.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKSCN - warehouse scanner feed integration".
+           open i-o stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open input scan-feed.
+           if feed-status not = "00"
+               display "Unable to open SCANFEED.DAT - status "
+                       feed-status
+               close stock-file
+               go to endit.
+
+           open output count-log.
+           if log-status not = "00"
+               display "Unable to open SCANFEED.LST - status "
+                       log-status
+               close stock-file
+               close scan-feed
+               go to endit.
+
+           open output reject-log.
+           if rej-status not = "00"
+               display "Unable to open SCANREJ.LST - status "
+                       rej-status
+               close stock-file
+               close scan-feed
+               close count-log
+               go to endit.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read scan-feed record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to lines-read.
+           move sf-stock-key to stock-key.
+           read stock-file.
+           if status-1 not = "0"
+               move "not on MUSTOCK.DAT" to ws-reject-reason
+               perform log-reject
+           else
+               perform post-scan-count
+           end-if.
+           go to read-loop.
+
+       post-scan-count.
+           move stock-held to ws-balance-before.
+           compute ws-variance = sf-counted-qty - stock-held.
+           perform log-count.
+           move sf-counted-qty to stock-held.
+           accept today-8 from date yyyymmdd.
+           move today-8 to stock-last-txn-date.
+           rewrite stock-record.
+           if status-1 = "0"
+               add 1 to lines-posted
+           else
+               display "Unable to post stock-key " sf-stock-key
+                       " - status " status-1 status-2
+               move "rewrite to MUSTOCK.DAT failed" to ws-reject-reason
+               perform log-reject.
+
+       log-count.
+           move spaces to count-line.
+           move ws-variance to ws-variance-edited.
+           string sf-stock-key "  sys=" ws-balance-before
+                   "  cnt=" sf-counted-qty
+                   "  var=" ws-variance-edited
+                   delimited by size into count-line.
+           write count-line.
+
+       log-reject.
+           move spaces to reject-line.
+           string sf-stock-key "  cnt=" sf-counted-qty
+                   "  rejected - " ws-reject-reason
+                   delimited by size into reject-line.
+           write reject-line.
+           add 1 to lines-rejected.
+
+       wrap-up.
+           close stock-file.
+           close scan-feed.
+           close count-log.
+           close reject-log.
+           display "Scanner feed lines read    : " lines-read.
+           display "Lines posted to MUSTOCK.DAT : " lines-posted.
+           display "Lines rejected              : " lines-rejected.
+
+       endit.
+           stop run.
