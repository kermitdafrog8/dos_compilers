@@ -0,0 +1,148 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKAGE.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Inventory aging report.  Asks for a cutoff date          *
+      *  (YYYYMMDD) and scans MUSTOCK.DAT the same way            *
+      *  STOCKRPT's read-next loop does, listing every item       *
+      *  whose stock-last-txn-date is zero (never moved) or       *
+      *  earlier than the cutoff.                                 *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKAGE.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select aging-rpt assign "STOCKAGE.LST"
+                organization line sequential
+                status rpt-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  aging-rpt.
+       01  aging-line                   pic x(80).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  cutoff-date                  pic 9(08).
+
+       01  report-heading-1             pic x(80)
+           value "STOCK CONTROL SYSTEM - INVENTORY AGING REPORT".
+
+       01  report-heading-2.
+           03  rh2-part1                pic x(40)
+               value "Stock Code  Description          Held".
+           03  rh2-part2                pic x(40)
+               value "   Last Movement".
+
+       01  detail-line.
+           03  dl-stock-key             pic x(10).
+           03  filler                   pic x(02).
+           03  dl-description           pic x(28).
+           03  filler                   pic x(02).
+           03  dl-held                  pic z(05)9.
+           03  filler                   pic x(04).
+           03  dl-last-txn-date         pic 9(08).
+
+       01  items-listed                pic 9(05) value 0.
+       01  items-read                  pic 9(05) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKAGE - inventory aging report".
+           display "Cutoff date (YYYYMMDD) : ".
+           accept cutoff-date.
+
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output aging-rpt.
+           if rpt-status not = "00"
+               display "Unable to open STOCKAGE.LST - status "
+                       rpt-status
+               close stock-file
+               go to endit.
+
+           move report-heading-1 to aging-line.
+           write aging-line.
+           move report-heading-2 to aging-line.
+           write aging-line.
+           move spaces to aging-line.
+           write aging-line.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if not stock-discontinued
+             and (stock-last-txn-date = 0
+                  or stock-last-txn-date < cutoff-date)
+               perform print-aging-line.
+           go to read-loop.
+
+       print-aging-line.
+           move stock-key              to dl-stock-key.
+           move stock-description-1(1:28) to dl-description.
+           move stock-held             to dl-held.
+           move stock-last-txn-date    to dl-last-txn-date.
+           move detail-line to aging-line.
+           write aging-line.
+           add 1 to items-listed.
+
+       wrap-up.
+           close stock-file.
+           close aging-rpt.
+           display "Records scanned : " items-read.
+           display "Items aged beyond cutoff : " items-listed.
+
+       endit.
+           stop run.
