@@ -0,0 +1,17 @@
+      ************************************************************
+      *                                                          *
+      *                     LOCKDIR.CPY                          *
+      *                                                          *
+      *  Record layout for the lock-holder directory             *
+      *  (MULOCKDR.DAT).  Each manual/automatic-lock program      *
+      *  files an entry here, keyed by stock-key, for as long     *
+      *  as it holds a lock on that record, so a program that     *
+      *  runs into a lock-contention status can look up who to    *
+      *  go and ask.                                             *
+      *                                                          *
+      ************************************************************
+
+       01  lock-dir-record.
+           03  ld-key                             pic x(10).
+           03  ld-operator-id                     pic x(08).
+           03  ld-terminal-id                     pic x(08).
