@@ -0,0 +1,128 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKBAK.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Backup utility for the Stock Control System.  Scans     *
+      *  MUSTOCK.DAT sequentially, the same way STOCKVAL and      *
+      *  STOCKRPT do, and copies every record as-is to a new      *
+      *  timestamped sequential file so there is something to    *
+      *  restore from (via STOCKRST) if a whole-file write        *
+      *  operation such as STOCKOUT's bulk load goes wrong        *
+      *  partway through.  Intended to be run just ahead of any   *
+      *  batch window that write-locks the whole file.            *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKBAK.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select backup-file assign ws-backup-filename
+                organization line sequential
+                status bak-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  backup-file.
+       01  backup-line                  pic x(290).
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  bak-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  today-8                      pic 9(08).
+       01  now-8                        pic 9(08).
+
+       01  ws-backup-filename           pic x(30) value spaces.
+
+       01  items-backed-up              pic 9(07) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKBAK - timestamped backup of MUSTOCK.DAT".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           perform build-backup-filename.
+           open output backup-file.
+           if bak-status not = "00"
+               display "Unable to open " ws-backup-filename
+                       " - status " bak-status
+               close stock-file
+               go to endit.
+           display "Backup file : " ws-backup-filename.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           move stock-record to backup-line.
+           write backup-line.
+           add 1 to items-backed-up.
+           go to read-loop.
+
+       build-backup-filename.
+           accept today-8 from date yyyymmdd.
+           accept now-8 from time.
+           move spaces to ws-backup-filename.
+           string "STOCKBK." today-8 "." now-8
+                   delimited by size into ws-backup-filename.
+
+       wrap-up.
+           close stock-file.
+           close backup-file.
+           display "Records backed up : " items-backed-up.
+           display "Restore with STOCKRST using file name "
+                   ws-backup-filename.
+
+       endit.
+           stop run.
