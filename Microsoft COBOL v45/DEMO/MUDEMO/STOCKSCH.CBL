@@ -0,0 +1,143 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKSCH.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Search-by-description inquiry for MUSTOCK.DAT.  Uses     *
+      *  the alternate record key now carried on stock-description-1  *
+      *  to START/READ NEXT in description sequence instead of    *
+      *  stock-key sequence, the same START-then-READ-NEXT pattern *
+      *  used everywhere else in this suite - just against the     *
+      *  alternate key path instead of the primary one.  The       *
+      *  operator keys in a partial description; every record      *
+      *  whose description begins with that text is listed until   *
+      *  one doesn't match, since descriptions in key sequence      *
+      *  that no longer share the prefix can't match further on.   *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKSCH.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  search-text                  pic x(53).
+       01  search-length                pic 9(02) comp.
+
+       01  end-of-file-switch           pic x     value "N".
+           88  end-of-file                        value "Y".
+
+       01  matched-switch               pic x     value "N".
+           88  no-longer-matches                  value "Y".
+
+       01  matches-found                pic 9(04) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKSCH - search MUSTOCK.DAT by description".
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+       ent-ry.
+           display "Description text to search for (blank to exit) : ".
+           accept search-text.
+           if search-text = spaces
+               go to wrap-up.
+           perform compute-search-length thru compute-search-length-exit.
+           perform search-description thru search-description-exit.
+           go to ent-ry.
+
+       compute-search-length.
+           move 53 to search-length.
+       compute-search-length-loop.
+           if search-length = 0
+               go to compute-search-length-exit.
+           if search-text(search-length:1) not = space
+               go to compute-search-length-exit.
+           subtract 1 from search-length.
+           go to compute-search-length-loop.
+       compute-search-length-exit.
+           exit.
+
+       search-description.
+           move 0 to matches-found.
+           move "N" to matched-switch.
+           move "N" to end-of-file-switch.
+           move spaces to stock-description-1.
+           move search-text to stock-description-1.
+           start stock-file key not less than stock-description-1
+               invalid key
+                   display "*** No matching description found"
+                   go to search-description-exit.
+
+       search-description-loop.
+           if end-of-file or no-longer-matches
+               go to search-description-done.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to search-description-loop
+               not at end
+                   perform search-check-record
+           end-read.
+           go to search-description-loop.
+
+       search-check-record.
+           if stock-description-1(1:search-length) not = search-text
+                   (1:search-length)
+               move "Y" to matched-switch
+               go to search-check-record-exit.
+           if not stock-discontinued
+               display stock-key " " stock-description-1
+               add 1 to matches-found.
+       search-check-record-exit.
+           exit.
+
+       search-description-done.
+           display "Matches found : " matches-found.
+
+       search-description-exit.
+           exit.
+
+       wrap-up.
+           close stock-file.
+
+       endit.
+           stop run.
