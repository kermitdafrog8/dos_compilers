@@ -0,0 +1,14 @@
+      ************************************************************
+      *                                                          *
+      *                     CATEGORY.CPY                         *
+      *                                                          *
+      *  Record layout for the category-file (MUCATEGY.DAT).     *
+      *  stock-record carries a stock-category that keys into    *
+      *  this file so only a recognised category can be entered  *
+      *  against a stock item.                                   *
+      *                                                          *
+      ************************************************************
+
+       01  category-record.
+           03  category-code                      pic x(04).
+           03  category-description               pic x(30).
