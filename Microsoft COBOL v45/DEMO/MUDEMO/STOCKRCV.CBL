@@ -0,0 +1,160 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKRCV.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Stock receipt posting program.  Prompts for a stock      *
+      *  code and a quantity received, posts the new running      *
+      *  balance to stock-held, works any matching quantity off   *
+      *  stock-qty-on-order, stamps stock-last-txn-date and logs   *
+      *  every receipt with its running balance to STOCKRCV.LST.  *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKRCV.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select receipt-log assign "STOCKRCV.LST"
+                organization line sequential
+                status log-status.
+
+           select movement-log assign "STOCKMOV.LST"
+                organization line sequential
+                status mov-log-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  receipt-log.
+       01  receipt-line                 pic x(80).
+
+       fd  movement-log.
+           copy moverec.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  log-status                   pic xx.
+       01  mov-log-status               pic xx.
+
+       01  ws-qty-received              pic 9(06).
+       01  ws-balance-before             pic 9(06).
+       01  today-8                      pic 9(08).
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKRCV - stock receipt posting".
+           open i-o stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open output receipt-log.
+           if log-status not = "00"
+               display "Unable to open STOCKRCV.LST - status "
+                       log-status
+               close stock-file
+               go to endit.
+
+           open extend movement-log.
+           if mov-log-status not = "00"
+               display "Unable to open STOCKMOV.LST - status "
+                       mov-log-status
+               close stock-file
+               close receipt-log
+               go to endit.
+
+       ent-ry.
+           display "Stock code received (blank to exit) : ".
+           accept stock-key.
+           if stock-key = spaces
+               go to wrap-up.
+           read stock-file.
+           if status-1 not = "0"
+               display "Stock code not found - status "
+                       status-1 status-2
+               go to ent-ry.
+
+           display "Qty on hand before receipt : " stock-held.
+           display "Qty received : ".
+           accept ws-qty-received.
+           if ws-qty-received = 0
+               go to ent-ry.
+
+           move stock-held to ws-balance-before.
+           perform post-receipt.
+           go to ent-ry.
+
+       post-receipt.
+           add ws-qty-received to stock-held.
+           if stock-qty-on-order > ws-qty-received
+               subtract ws-qty-received from stock-qty-on-order
+           else
+               move 0 to stock-qty-on-order
+           end-if.
+           accept today-8 from date yyyymmdd.
+           move today-8 to stock-last-txn-date.
+           rewrite stock-record.
+           if status-1 = "0"
+               display "Receipt posted - new balance " stock-held
+           else
+               display "Unable to post receipt - status "
+                       status-1 status-2.
+           perform log-receipt.
+           if status-1 = "0"
+               perform log-movement.
+
+       log-receipt.
+           move spaces to receipt-line.
+           string stock-key "  before=" ws-balance-before
+                   "  rcvd=" ws-qty-received
+                   "  after=" stock-held
+                   delimited by size into receipt-line.
+           write receipt-line.
+
+       log-movement.
+           move stock-key to mv-stock-key.
+           move "R" to mv-type.
+           move ws-qty-received to mv-quantity.
+           move today-8 to mv-date.
+           accept mv-time from time.
+           write movement-record.
+
+       wrap-up.
+           close stock-file.
+           close receipt-log.
+           close movement-log.
+
+       endit.
+           stop run.
