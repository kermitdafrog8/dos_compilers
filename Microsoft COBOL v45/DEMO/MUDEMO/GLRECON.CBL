@@ -0,0 +1,263 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     GLRECON.CBL                          *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  GL inventory value reconciliation report.  Totals the    *
+      *  value of every non-discontinued item on MUSTOCK.DAT,    *
+      *  the same way STOCKVAL does, then compares that total     *
+      *  against the GL control balance keyed in through          *
+      *  GLMAINT.CBL and reports the variance.                   *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. GLRECON.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select stock-file assign "MUSTOCK.DAT"
+                organization indexed
+                access dynamic
+                record key stock-key
+                alternate record key stock-description-1
+                    with duplicates
+                status file-status.
+
+           select gl-file assign "MUGLCTRL.DAT"
+                organization indexed
+                access dynamic
+                record key gl-key
+                status gl-status.
+
+           select recon-rpt assign "GLRECON.LST"
+                organization line sequential
+                status rpt-status.
+
+           select currency-file assign "MUCURR.DAT"
+                organization line sequential
+                status curr-status.
+      /
+       data division.
+
+       file section.
+       fd  stock-file.
+           copy stockrec.cpy.
+
+       fd  gl-file.
+           copy glctrl.cpy.
+
+       fd  recon-rpt.
+       01  recon-line                   pic x(80).
+
+       fd  currency-file.
+           copy currate.cpy.
+      /
+       working-storage section.
+
+       01  file-status.
+           03  status-1                 pic x.
+           03  status-2                 pic x.
+
+       01  gl-status                    pic xx.
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  ws-extended-value            pic 9(14)v99.
+       01  ws-extended-value-usd        pic 9(14)v99.
+       01  ws-computed-total            pic 9(14)v99 value 0.
+       01  ws-variance                  pic s9(14)v99.
+       01  ws-variance-edited           pic -(13)9.99.
+       01  ws-abs-variance              pic 9(14)v99.
+       01  items-read                   pic 9(05) value 0.
+
+       01  ws-tolerance                 pic 9(06)v99 value 1.00.
+
+       01  report-line-1                pic x(80).
+       01  report-line-2                pic x(80).
+       01  report-line-3                pic x(80).
+
+       01  curr-status                  pic xx.
+
+       01  currency-table.
+           03  curr-entry               occurs 20 times.
+               05  curr-tbl-code        pic x(03).
+               05  curr-tbl-rate        pic 9(04)v9999.
+
+       01  currency-count               pic 9(02) comp value 0.
+       01  currency-subscript           pic 9(02) comp value 0.
+       01  currency-eof-switch          pic x     value "N".
+           88  currency-eof                       value "Y".
+
+       01  ws-exchange-rate             pic 9(04)v9999.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "GLRECON - GL inventory value reconciliation".
+           display "GL account code to reconcile against : ".
+           accept gl-key.
+
+           open input stock-file.
+           if status-1 not = "0"
+               display "Unable to open MUSTOCK.DAT - status "
+                       status-1 status-2
+               go to endit.
+
+           open input gl-file.
+           if gl-status not = "0"
+               display "Unable to open MUGLCTRL.DAT - status "
+                       gl-status
+               close stock-file
+               go to endit.
+
+           read gl-file.
+           if status-1 not = "0"
+               display "GL account not found - status " status-1
+               close stock-file
+               close gl-file
+               go to endit.
+
+           open output recon-rpt.
+           if rpt-status not = "00"
+               display "Unable to open GLRECON.LST - status "
+                       rpt-status
+               close stock-file
+               close gl-file
+               go to endit.
+
+           perform load-currency-table thru load-currency-table-exit.
+
+           move low-values to stock-key.
+           start stock-file key not less than stock-key.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read stock-file next record
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to items-read.
+           if not stock-discontinued
+               compute ws-extended-value = stock-held * stock-cost
+               perform look-up-exchange-rate
+               compute ws-extended-value-usd rounded =
+                       ws-extended-value * ws-exchange-rate
+               add ws-extended-value-usd to ws-computed-total
+           end-if.
+           go to read-loop.
+
+      ***********************************************************
+      * Currency Conversion                                     *
+      ***********************************************************
+
+       load-currency-table.
+           move 0 to currency-count.
+           move "N" to currency-eof-switch.
+           open input currency-file.
+           if curr-status not = "00"
+               go to load-currency-table-exit.
+
+       load-currency-table-read.
+           read currency-file
+               at end
+                   move "Y" to currency-eof-switch
+                   go to load-currency-table-close.
+           if currency-count < 20
+               add 1 to currency-count
+               move cur-code       to curr-tbl-code(currency-count)
+               move cur-rate-to-usd to curr-tbl-rate(currency-count).
+           go to load-currency-table-read.
+
+       load-currency-table-close.
+           close currency-file.
+
+       load-currency-table-exit.
+           exit.
+
+       look-up-exchange-rate.
+           move 1.0000 to ws-exchange-rate.
+           if stock-currency-code = "USD" or spaces
+               go to look-up-exchange-rate-exit.
+           move 0 to currency-subscript.
+
+       look-up-exchange-rate-scan.
+           if currency-subscript >= currency-count
+               go to look-up-exchange-rate-exit.
+           add 1 to currency-subscript.
+           if curr-tbl-code(currency-subscript) = stock-currency-code
+               move curr-tbl-rate(currency-subscript)
+                       to ws-exchange-rate
+               go to look-up-exchange-rate-exit.
+           go to look-up-exchange-rate-scan.
+
+       look-up-exchange-rate-exit.
+           exit.
+
+       wrap-up.
+           compute ws-variance = ws-computed-total - gl-balance.
+           if ws-variance < 0
+               compute ws-abs-variance = ws-variance * -1
+           else
+               move ws-variance to ws-abs-variance
+           end-if.
+           move "STOCK CONTROL SYSTEM - GL RECONCILIATION REPORT"
+               to report-line-1.
+           write recon-line from report-line-1.
+           move spaces to recon-line.
+           write recon-line.
+
+           move spaces to report-line-1.
+           string "GL account.......... " gl-key
+                   delimited by size into report-line-1.
+           write recon-line from report-line-1.
+
+           move spaces to report-line-2.
+           string "Computed stock value  " ws-computed-total
+                   delimited by size into report-line-2.
+           write recon-line from report-line-2.
+
+           move spaces to report-line-3.
+           string "GL control balance... " gl-balance
+                   delimited by size into report-line-3.
+           write recon-line from report-line-3.
+
+           move ws-variance to ws-variance-edited.
+           if ws-abs-variance > ws-tolerance
+               move spaces to report-line-1
+               string "Variance............. " ws-variance-edited
+                       delimited by size into report-line-1
+               write recon-line from report-line-1
+           else
+               move spaces to report-line-1
+               string "Variance.............  within tolerance ("
+                       ws-variance-edited ")"
+                       delimited by size into report-line-1
+               write recon-line from report-line-1
+           end-if.
+
+           close stock-file.
+           close gl-file.
+           close recon-rpt.
+           display "Records scanned : " items-read.
+           display "Variance : " ws-variance.
+
+       endit.
+           stop run.
