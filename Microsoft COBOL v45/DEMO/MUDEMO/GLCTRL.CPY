@@ -0,0 +1,14 @@
+      ************************************************************
+      *                                                          *
+      *                     GLCTRL.CPY                           *
+      *                                                          *
+      *  Record layout for the GL control file (MUGLCTRL.DAT).   *
+      *  Holds the general-ledger inventory control balance      *
+      *  that MUSTOCK.DAT's computed valuation is reconciled     *
+      *  against.  One record per GL account, keyed by gl-key.   *
+      *                                                          *
+      ************************************************************
+
+       01  gl-control-record.
+           03  gl-key                            pic x(06).
+           03  gl-balance                        pic 9(14)v99.
