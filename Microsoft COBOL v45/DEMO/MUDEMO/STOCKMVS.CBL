@@ -0,0 +1,241 @@
+      $set ans85 noosvs mf
+      ************************************************************
+      *                                                          *
+      *              (C) Micro Focus Ltd. 1989                   *
+      *                                                          *
+      *                     STOCKMVS.CBL                         *
+      *                                                          *
+      *                      MULTI-USER                          *
+      *                      ==========                          *
+      *                DEMONSTRATION PROGRAM                     *
+      *                =====================                     *
+      *                                                          *
+      *  Receipts-vs-issues activity summary.  Prompts for a       *
+      *  from/to date range, scans STOCKMOV.LST (the shared        *
+      *  movements ledger written by STOCKRCV and STOCKISS - see   *
+      *  MOVEREC.CPY) the same way STOCKVAL scans MUSTOCK.DAT, and *
+      *  accumulates receipts quantity, issues quantity and net    *
+      *  change per stock-key for movements falling within the     *
+      *  range, the same table-accumulation idiom STOCKVAL uses    *
+      *  for its category subtotals.  Output is STOCKMVS.LST.      *
+      *                                                          *
+      ************************************************************
+
+       identification division.
+       program-id. STOCKMVS.
+       environment division.
+       configuration section.
+       special-names.
+          console is crt.
+       input-output section.
+       file-control.
+           select movement-log assign "STOCKMOV.LST"
+                organization line sequential
+                status mov-log-status.
+
+           select summary-rpt assign "STOCKMVS.LST"
+                organization line sequential
+                status rpt-status.
+      /
+       data division.
+
+      ***********************************************************
+      * FILE DEFINITIONS                                        *
+      ***********************************************************
+
+       file section.
+       fd  movement-log.
+           copy moverec.cpy.
+
+       fd  summary-rpt.
+       01  summary-line                 pic x(80).
+      /
+       working-storage section.
+
+       01  mov-log-status               pic xx.
+       01  rpt-status                   pic xx.
+
+       01  end-of-file-switch           pic x     value "N".
+           88 end-of-file                         value "Y".
+
+       01  from-date                    pic 9(08).
+       01  to-date                      pic 9(08).
+
+       01  report-heading-1             pic x(80)
+           value "STOCK CONTROL SYSTEM - ACTIVITY SUMMARY".
+
+       01  report-heading-2.
+           03  rh2-from-label           pic x(11) value "From Date: ".
+           03  rh2-from-date            pic 9(08).
+           03  filler                   pic x(04) value spaces.
+           03  rh2-to-label             pic x(09) value "To Date: ".
+           03  rh2-to-date              pic 9(08).
+
+       01  report-heading-3             pic x(80)
+           value "Stock Code  Receipts Qty   Issues Qty    Net Change".
+
+       01  detail-line.
+           03  dl-stock-key             pic x(10).
+           03  filler                   pic x(04).
+           03  dl-receipts              pic z(06)9.
+           03  filler                   pic x(06).
+           03  dl-issues                pic z(06)9.
+           03  filler                   pic x(06).
+           03  dl-net                   pic -z(06)9.
+
+       01  total-line.
+           03  filler                   pic x(14) value
+               "Grand Total  ".
+           03  tl-receipts              pic z(06)9.
+           03  filler                   pic x(06).
+           03  tl-issues                pic z(06)9.
+           03  filler                   pic x(06).
+           03  tl-net                   pic -z(06)9.
+
+       01  movement-table.
+           03  mv-entry                 occurs 200 times.
+               05  mv-tbl-key           pic x(10).
+               05  mv-tbl-receipts      pic 9(07).
+               05  mv-tbl-issues        pic 9(07).
+
+       01  movement-count               pic 9(03) comp value 0.
+       01  movement-subscript           pic 9(03) comp value 0.
+
+       01  ws-net-change                pic s9(07).
+       01  ws-grand-receipts            pic 9(07) value 0.
+       01  ws-grand-issues              pic 9(07) value 0.
+       01  ws-grand-net                 pic s9(07).
+
+       01  movements-read               pic 9(06) value 0.
+       01  movements-in-range           pic 9(06) value 0.
+
+      **********************************************************
+      * Main Program                                           *
+      **********************************************************
+
+       procedure division.
+       main.
+           display "STOCKMVS - receipts/issues activity summary".
+           display "From date (YYYYMMDD) : ".
+           accept from-date.
+           display "To date   (YYYYMMDD) : ".
+           accept to-date.
+
+           open input movement-log.
+           if mov-log-status not = "00"
+               display "Unable to open STOCKMOV.LST - status "
+                       mov-log-status
+               go to endit.
+
+           open output summary-rpt.
+           if rpt-status not = "00"
+               display "Unable to open STOCKMVS.LST - status "
+                       rpt-status
+               close movement-log
+               go to endit.
+
+           move report-heading-1 to summary-line.
+           write summary-line.
+           move from-date to rh2-from-date.
+           move to-date   to rh2-to-date.
+           move report-heading-2 to summary-line.
+           write summary-line.
+           move spaces to summary-line.
+           write summary-line.
+           move report-heading-3 to summary-line.
+           write summary-line.
+
+       read-loop.
+           if end-of-file
+               go to wrap-up.
+           read movement-log
+               at end
+                   move "Y" to end-of-file-switch
+                   go to read-loop
+           end-read.
+           add 1 to movements-read.
+           if mv-date >= from-date and mv-date <= to-date
+               add 1 to movements-in-range
+               perform accumulate-movement.
+           go to read-loop.
+
+      ***********************************************************
+      * Movement Accumulation                                   *
+      ***********************************************************
+
+       accumulate-movement.
+           move 0 to movement-subscript.
+
+       accumulate-movement-scan.
+           add 1 to movement-subscript.
+           if movement-subscript > movement-count
+               if movement-count < 200
+                   add 1 to movement-count
+                   move mv-stock-key to mv-tbl-key(movement-count)
+                   move 0 to mv-tbl-receipts(movement-count)
+                   move 0 to mv-tbl-issues(movement-count)
+                   move movement-count to movement-subscript
+               else
+                   go to accumulate-movement-exit
+               end-if
+           end-if.
+           if mv-tbl-key(movement-subscript) = mv-stock-key
+               if mv-receipt
+                   add mv-quantity
+                       to mv-tbl-receipts(movement-subscript)
+                   add mv-quantity to ws-grand-receipts
+               else
+                   add mv-quantity
+                       to mv-tbl-issues(movement-subscript)
+                   add mv-quantity to ws-grand-issues
+               end-if
+               go to accumulate-movement-exit
+           end-if.
+           go to accumulate-movement-scan.
+
+       accumulate-movement-exit.
+           exit.
+
+      ***********************************************************
+      * Report Printing                                         *
+      ***********************************************************
+
+       print-movement-lines.
+           move 1 to movement-subscript.
+
+       print-movement-lines-loop.
+           if movement-subscript > movement-count
+               go to print-movement-lines-exit.
+           move mv-tbl-key(movement-subscript)      to dl-stock-key.
+           move mv-tbl-receipts(movement-subscript) to dl-receipts.
+           move mv-tbl-issues(movement-subscript)   to dl-issues.
+           compute ws-net-change =
+                   mv-tbl-receipts(movement-subscript) -
+                   mv-tbl-issues(movement-subscript).
+           move ws-net-change to dl-net.
+           move detail-line to summary-line.
+           write summary-line.
+           add 1 to movement-subscript.
+           go to print-movement-lines-loop.
+
+       print-movement-lines-exit.
+           exit.
+
+       wrap-up.
+           perform print-movement-lines thru print-movement-lines-exit.
+           move spaces to summary-line.
+           write summary-line.
+           compute ws-grand-net = ws-grand-receipts - ws-grand-issues.
+           move ws-grand-receipts to tl-receipts.
+           move ws-grand-issues   to tl-issues.
+           move ws-grand-net      to tl-net.
+           move total-line to summary-line.
+           write summary-line.
+           close movement-log.
+           close summary-rpt.
+           display "Movements read       : " movements-read.
+           display "Movements in range   : " movements-in-range.
+           display "Distinct stock codes : " movement-count.
+
+       endit.
+           stop run.
